@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose: Shared sign-on subroutine. Every interactive program
+      *          calls this once, before accepting any business data,
+      *          to prompt for an operator ID and PIN, check them
+      *          against the operator master file, and log the
+      *          outcome to the shared AUDITLOG subroutine - so we
+      *          know who keyed what, and a compromised ID can be
+      *          locked out on the master file without touching any
+      *          calling program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperatorMasterFile ASSIGN TO "OPERMSTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OperatorMasterFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OperatorMasterFile
+           RECORD CONTAINS 17 CHARACTERS.
+       01 OperatorMasterRecord.
+           02 MasterOperatorId         PIC X(10).
+           02 MasterSpace1             PIC X.
+           02 MasterOperatorPin        PIC X(4).
+           02 MasterSpace2             PIC X.
+           02 MasterLockedFlag         PIC X.
+               88 MasterOperatorLocked     VALUE "Y".
+       WORKING-STORAGE SECTION.
+       01 OperatorMasterFileStatus     PIC XX.
+           88 OperatorMasterFileOK     VALUE "00".
+       01 OperatorMasterEndSwitch      PIC X VALUE "N".
+           88 EndOfOperatorMaster      VALUE "Y".
+       01 OperatorFoundSwitch          PIC X VALUE "N".
+           88 OperatorFound            VALUE "Y".
+       01 EnteredPin                   PIC X(4).
+       01 SignOnFieldName              PIC X(15) VALUE "SIGNON".
+       01 SignOnValueEntered           PIC X(30).
+       LINKAGE SECTION.
+       01 SignOnProgramName            PIC X(8).
+       01 SignOnOperatorId             PIC X(10).
+       01 SignOnResult                 PIC X.
+           88 SignOnAuthorized             VALUE "Y".
+           88 SignOnRejected               VALUE "N".
+       PROCEDURE DIVISION USING SignOnProgramName SignOnOperatorId
+               SignOnResult.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter your operator ID - " WITH NO ADVANCING
+           ACCEPT SignOnOperatorId
+           DISPLAY "Enter your PIN - " WITH NO ADVANCING
+           ACCEPT EnteredPin
+           PERFORM 1000-VALIDATE-OPERATOR
+           PERFORM 2000-LOG-SIGNON-RESULT
+           GOBACK.
+
+       1000-VALIDATE-OPERATOR.
+           SET SignOnRejected TO TRUE
+           MOVE "N" TO OperatorFoundSwitch
+           OPEN INPUT OperatorMasterFile
+           IF OperatorMasterFileOK
+               PERFORM 1100-READ-MASTER-RECORD
+               PERFORM 1200-CHECK-MASTER-RECORD
+                   UNTIL OperatorFound OR EndOfOperatorMaster
+               CLOSE OperatorMasterFile
+           ELSE
+               DISPLAY "*** Operator master file not available - "
+                       "sign-on rejected ***"
+           END-IF
+           IF OperatorFound
+               IF MasterOperatorLocked
+                   DISPLAY "*** Operator ID " SignOnOperatorId
+                           " is locked out ***"
+               ELSE
+                   IF EnteredPin = MasterOperatorPin
+                       SET SignOnAuthorized TO TRUE
+                   ELSE
+                       DISPLAY "*** Incorrect PIN for operator ID "
+                               SignOnOperatorId " ***"
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "*** Operator ID " SignOnOperatorId
+                       " not found ***"
+           END-IF.
+
+       1100-READ-MASTER-RECORD.
+           READ OperatorMasterFile
+               AT END SET EndOfOperatorMaster TO TRUE
+           END-READ.
+
+       1200-CHECK-MASTER-RECORD.
+           IF MasterOperatorId = SignOnOperatorId
+               SET OperatorFound TO TRUE
+           ELSE
+               PERFORM 1100-READ-MASTER-RECORD
+           END-IF.
+
+       2000-LOG-SIGNON-RESULT.
+           IF SignOnAuthorized
+               MOVE "AUTHORIZED" TO SignOnValueEntered
+           ELSE
+               MOVE "REJECTED" TO SignOnValueEntered
+           END-IF
+           CALL "AUDITLOG" USING SignOnOperatorId SignOnProgramName
+               SignOnFieldName SignOnValueEntered.
+       END PROGRAM SIGNON.
