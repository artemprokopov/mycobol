@@ -3,28 +3,296 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Externalized the hardcoded CityCode 88-levels
+      *                   to an indexed City Master file (code, name,
+      *                   region) loaded at startup, so branch cities
+      *                   can be added or retired by updating the file
+      *                   instead of recompiling the program.
+      *   09/08/2026 AP - Added a reverse name-to-code lookup path off
+      *                   an alternate key on the same City Master
+      *                   file, alongside the existing code-to-name
+      *                   lookup.
+      *   09/08/2026 AP - Added a batch routing mode that tallies a
+      *                   day's routing transactions by city code and
+      *                   prints a summary report in City Master key
+      *                   sequence.
+      *   09/08/2026 AP - Widened CityCode from one digit to two so
+      *                   the branch network isn't capped at nine
+      *                   cities; City Master and the routing tally
+      *                   table were widened to match.
+      *   09/08/2026 AP - Bracketed BranchSummaryFile with the shop's
+      *                   standard header/trailer records (RPTCTL.cpy).
+      *   09/08/2026 AP - Prompted for an operator ID at startup and
+      *                   logged each interactive lookup entry to the
+      *                   shared AUDITLOG subroutine.
+      *   09/08/2026 AP - Replaced the plain operator-ID prompt with a
+      *                   call to the shared SIGNON subroutine, so an
+      *                   operator ID/PIN pair is checked against the
+      *                   operator master file before any lookup is
+      *                   accepted.
+      *   09/08/2026 AP - Moved the City Master record layout out to
+      *                   CITYMSTR.cpy so the new CityDupCheck
+      *                   maintenance utility can share the same
+      *                   layout against a flat extract of this file.
+      *   09/08/2026 AP - Replaced the hardcoded Dublin/Limerick
+      *                   greeting checks with a small in-memory table
+      *                   searched with SEARCH ALL, so the per-city
+      *                   greeting lookup doesn't grow into a longer
+      *                   and longer chain of WHEN clauses as branches
+      *                   are added to the network.
+      *   09/08/2026 AP - Added print-style pagination to the batch
+      *                   routing summary - a page heading (with page
+      *                   number) is written every LinesPerPage detail
+      *                   lines, so ROUTESUM.DAT can be handed straight
+      *                   to a printer instead of being one long
+      *                   scroll.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CityMasterFile ASSIGN TO "CITYMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CityMasterCode
+               ALTERNATE RECORD KEY IS CityMasterName
+               FILE STATUS IS CityMasterFileStatus.
+           SELECT RoutingTranFile ASSIGN TO "ROUTETRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BranchSummaryFile ASSIGN TO "ROUTESUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CityMasterFile
+           RECORD CONTAINS 31 CHARACTERS.
+           COPY "CITYMSTR.cpy".
+       FD  RoutingTranFile
+           RECORD CONTAINS 2 CHARACTERS.
+       01 RoutingTranRecord.
+           02 TranCityCode                     PIC 99.
+       FD  BranchSummaryFile
+           RECORD CONTAINS 26 CHARACTERS.
+       01 BranchSummaryRecord.
+           02 SummaryCityCode                  PIC 99.
+           02 SummarySpace1                    PIC X.
+           02 SummaryCityName                  PIC X(15).
+           02 SummarySpace2                    PIC X.
+           02 SummaryTransactionCount          PIC 9(7).
+       01 BranchSummaryPageHeading REDEFINES BranchSummaryRecord.
+           02 PageHeadingLine                  PIC X(26).
+           COPY "RPTCTL.cpy".
        WORKING-STORAGE SECTION.
-       01 CityCode                 PIC 9 VALUE ZERO.
-           88  CityIsDublin        VALUE   1.
-           88  CityIsLimerick      VALUE   2.
-           88  CityIsCork          VALUE   3.
-           88  CityIsGalway        VALUE   4.
-           88  CityIsSligo         VALUE   5.
-           88  CityIsWaterford     VALUE   6.
+       01 CityMasterFileStatus     PIC XX.
+           88 CityMasterFileOK     VALUE "00".
+           88 CityMasterNotFound   VALUE "23".
+       01 CityCode                 PIC 99 VALUE ZERO.
+       01 CityNameSearch           PIC X(15).
+       01 LookupMode                PIC X.
+           88 LookupByCode          VALUE "1".
+           88 LookupByName          VALUE "2".
+           88 RunBatchRoutingReport VALUE "3".
+       01 CityTallyTable.
+           02 CityTallyEntry OCCURS 99 TIMES
+               INDEXED BY TallyIdx.
+               03 CityTallyCount    PIC 9(7) VALUE ZEROS.
+       01 RoutingRecordCount        PIC 9(7) VALUE ZEROS.
+       01 RoutingEndOfFileSwitch    PIC X VALUE "N".
+           88 RoutingEndOfFile      VALUE "Y".
+       01 CityMasterEndSwitch       PIC X VALUE "N".
+           88 EndOfCityMaster       VALUE "Y".
+       01 SummaryLineCount          PIC 9(7) VALUE ZEROS.
+       01 RunDate                   PIC 9(8).
+       01 SystemTimeOfDay           PIC 9(8).
+       01 RunTime                   PIC 9(6).
+       01 OperatorId                PIC X(10).
+       01 SignOnResult              PIC X.
+           88 SignOnAuthorized          VALUE "Y".
+       01 AuditProgramName          PIC X(8) VALUE "PGM58".
+       01 AuditFieldCode            PIC X(15) VALUE "CITYCODE".
+       01 AuditFieldName            PIC X(15) VALUE "CITYNAMESEARCH".
+       01 AuditValueEntered         PIC X(30).
+       01 PageNumber                PIC 9(3) VALUE ZEROS.
+       01 LinesOnPage               PIC 99 VALUE ZEROS.
+       01 LinesPerPage              PIC 99 VALUE 20.
+       01 CityGreetingValues.
+           02 FILLER                PIC X(15) VALUE "Dublin".
+           02 FILLER                PIC X(45)
+               VALUE "Hey, we're in the capital.".
+           02 FILLER                PIC X(15) VALUE "Limerick".
+           02 FILLER                PIC X(45)
+               VALUE "Hey, we're home.".
+       01 CityGreetingTable REDEFINES CityGreetingValues.
+           02 CityGreetingEntry OCCURS 2 TIMES
+               ASCENDING KEY IS GreetingCityName
+               INDEXED BY GreetingIdx.
+               03 GreetingCityName     PIC X(15).
+               03 GreetingText         PIC X(45).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Enter a city code(1-6) - " WITH NO ADVANCING
-            ACCEPT CityCode
-            IF CityIsLimerick
-                DISPLAY "Hey, we're home."
+           PERFORM 1000-INITIALIZE
+           IF NOT CityMasterFileOK
+               DISPLAY "*** City Master file not available - "
+                       "run terminated ***"
+           ELSE
+               IF SignOnAuthorized
+                   PERFORM 2000-PROMPT-LOOKUP-MODE
+                   EVALUATE TRUE
+                       WHEN LookupByCode PERFORM 3000-LOOKUP-BY-CODE
+                       WHEN LookupByName PERFORM 4000-LOOKUP-BY-NAME
+                       WHEN RunBatchRoutingReport
+                           PERFORM 5000-PROCESS-ROUTING-BATCH
+                       WHEN OTHER
+                           DISPLAY "*** Invalid lookup mode ***"
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "*** Sign-on rejected - run terminated ***"
+               END-IF
            END-IF
-           IF CityIsDublin
-               DISPLAY "Hey, we're in the capital."
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CityMasterFile
+           CALL "SIGNON" USING AuditProgramName OperatorId SignOnResult.
+
+       2000-PROMPT-LOOKUP-MODE.
+           DISPLAY "Lookup by (1) City Code, (2) City Name, or "
+                   "(3) Batch Routing Report - " WITH NO ADVANCING
+           ACCEPT LookupMode.
+
+       3000-LOOKUP-BY-CODE.
+           DISPLAY "Enter a city code(01-99) - " WITH NO ADVANCING
+           ACCEPT CityCode
+           MOVE CityCode TO AuditValueEntered
+           CALL "AUDITLOG" USING OperatorId AuditProgramName
+               AuditFieldCode AuditValueEntered
+           MOVE CityCode TO CityMasterCode
+           READ CityMasterFile
+               INVALID KEY
+                   DISPLAY "*** City code " CityCode
+                           " not found on City Master ***"
+               NOT INVALID KEY
+                   PERFORM 3100-DISPLAY-CITY-GREETING
+           END-READ.
+
+       3100-DISPLAY-CITY-GREETING.
+           SEARCH ALL CityGreetingEntry
+               AT END
+                   DISPLAY "City: " CityMasterName
+                           " (" CityMasterRegion ")"
+               WHEN GreetingCityName (GreetingIdx) = CityMasterName
+                   DISPLAY GreetingText (GreetingIdx)
+           END-SEARCH.
+
+       4000-LOOKUP-BY-NAME.
+           DISPLAY "Enter a city name - " WITH NO ADVANCING
+           ACCEPT CityNameSearch
+           MOVE CityNameSearch TO AuditValueEntered
+           CALL "AUDITLOG" USING OperatorId AuditProgramName
+               AuditFieldName AuditValueEntered
+           MOVE CityNameSearch TO CityMasterName
+           READ CityMasterFile KEY IS CityMasterName
+               INVALID KEY
+                   DISPLAY "*** City name " CityNameSearch
+                           " not found on City Master ***"
+               NOT INVALID KEY
+                   DISPLAY "City code for " CityMasterName ": "
+                           CityMasterCode
+           END-READ.
+
+       5000-PROCESS-ROUTING-BATCH.
+           OPEN INPUT RoutingTranFile
+           OPEN OUTPUT BranchSummaryFile
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           PERFORM 5050-WRITE-SUMMARY-HEADER
+           MOVE ZEROS TO RoutingRecordCount
+           MOVE ZEROS TO SummaryLineCount
+           PERFORM 5100-ZERO-TALLY-ENTRY
+               VARYING TallyIdx FROM 1 BY 1 UNTIL TallyIdx > 99
+           PERFORM 5200-READ-ROUTING-RECORD
+           PERFORM 5300-PROCESS-ROUTING-RECORD
+               UNTIL RoutingEndOfFile
+           PERFORM 5400-WRITE-SUMMARY-REPORT
+           PERFORM 5450-WRITE-SUMMARY-TRAILER
+           DISPLAY "Routing transactions processed = "
+                   RoutingRecordCount
+           CLOSE RoutingTranFile
+           CLOSE BranchSummaryFile.
+
+       5050-WRITE-SUMMARY-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "PGM58" TO HeaderProgramName
+           MOVE RunDate TO HeaderRunDate
+           MOVE RunTime TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       5100-ZERO-TALLY-ENTRY.
+           MOVE ZEROS TO CityTallyCount (TallyIdx).
+
+       5200-READ-ROUTING-RECORD.
+           READ RoutingTranFile
+               AT END SET RoutingEndOfFile TO TRUE
+           END-READ.
+
+       5300-PROCESS-ROUTING-RECORD.
+           ADD 1 TO RoutingRecordCount
+           IF TranCityCode > 0
+               ADD 1 TO CityTallyCount (TranCityCode)
            END-IF
-            STOP RUN.
+           PERFORM 5200-READ-ROUTING-RECORD.
+
+       5400-WRITE-SUMMARY-REPORT.
+           MOVE ZERO TO CityMasterCode
+           START CityMasterFile KEY IS GREATER THAN CityMasterCode
+               INVALID KEY SET EndOfCityMaster TO TRUE
+           END-START
+           IF NOT EndOfCityMaster
+               PERFORM 5410-READ-NEXT-CITY
+               PERFORM 5420-WRITE-SUMMARY-LINE UNTIL EndOfCityMaster
+           END-IF.
+
+       5410-READ-NEXT-CITY.
+           READ CityMasterFile NEXT RECORD
+               AT END SET EndOfCityMaster TO TRUE
+           END-READ.
+
+       5420-WRITE-SUMMARY-LINE.
+           PERFORM 5425-CHECK-PAGE-BREAK
+           INITIALIZE BranchSummaryRecord
+           MOVE CityMasterCode TO SummaryCityCode
+           MOVE CityMasterName TO SummaryCityName
+           MOVE CityTallyCount (CityMasterCode)
+               TO SummaryTransactionCount
+           WRITE BranchSummaryRecord
+           ADD 1 TO SummaryLineCount
+           PERFORM 5410-READ-NEXT-CITY.
+
+       5425-CHECK-PAGE-BREAK.
+           IF PageNumber = ZERO OR LinesOnPage >= LinesPerPage
+               PERFORM 5430-WRITE-PAGE-HEADING
+           END-IF
+           ADD 1 TO LinesOnPage.
+
+       5430-WRITE-PAGE-HEADING.
+           ADD 1 TO PageNumber
+           INITIALIZE BranchSummaryRecord
+           STRING "ROUTING SUMMARY PAGE " DELIMITED BY SIZE
+                  PageNumber DELIMITED BY SIZE
+               INTO PageHeadingLine
+           END-STRING
+           WRITE BranchSummaryRecord
+           MOVE ZEROS TO LinesOnPage.
+
+       5450-WRITE-SUMMARY-TRAILER.
+           INITIALIZE ReportTrailerRecord
+           MOVE SummaryLineCount    TO TrailerRecordCount
+           MOVE RoutingRecordCount  TO TrailerControlTotal
+           WRITE ReportTrailerRecord.
+
+       9000-TERMINATE.
+           CLOSE CityMasterFile.
        END PROGRAM YOUR-PROGRAM-NAME.
