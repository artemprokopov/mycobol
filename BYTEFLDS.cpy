@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Purpose:   sample record layout used by bytelength.cbl to
+      *            audit computed field lengths against the FD's
+      *            declared RECORD CONTAINS clause.
+      ******************************************************************
+       02 char-var           usage binary-char.
+       02 short-var          usage binary-short.
+       02 long-var           usage binary-long.
+       02 double-var         usage binary-double.
+
+       02 num1-var           pic 9.
+       02 num4-var           pic 99v99.
+       02 num9-var           pic s9(9).
+       02 num18-var          pic s9(18).
+       02 num18c-var         pic s9(18) usage comp.
+       02 num18p-var         pic s9(18) usage comp-3.
+       02 edit-var           pic $zzzz9.99.
+
+       02 string-var         pic x(10) value "abc".
