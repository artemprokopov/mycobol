@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose: Shared audit-trail subroutine. Every interactive
+      *          program that still ACCEPTs a value straight from an
+      *          operator calls this once per value entered, so there
+      *          is a common file recording who keyed in what and when
+      *          instead of each program (or no program) keeping its
+      *          own trail.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditTrailFile ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditTrailFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditTrailFile
+           RECORD CONTAINS 83 CHARACTERS.
+       01 AuditTrailRecord.
+           02 AuditTrailOperatorId     PIC X(10).
+           02 AuditTrailSpace1         PIC X.
+           02 AuditTrailProgramName    PIC X(8).
+           02 AuditTrailSpace2         PIC X.
+           02 AuditTrailFieldName      PIC X(15).
+           02 AuditTrailSpace3         PIC X.
+           02 AuditTrailValueEntered   PIC X(30).
+           02 AuditTrailSpace4         PIC X.
+           02 AuditTrailDate           PIC 9(8).
+           02 AuditTrailSpace5         PIC X.
+           02 AuditTrailTime           PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 AuditTrailFileStatus     PIC XX.
+           88 AuditTrailFileOK     VALUE "00".
+           88 AuditTrailFileNew    VALUE "35".
+       01 AuditSystemDate          PIC 9(8).
+       01 AuditSystemTime          PIC 9(6).
+       LINKAGE SECTION.
+       01 AuditOperatorId          PIC X(10).
+       01 AuditProgramName         PIC X(8).
+       01 AuditFieldName           PIC X(15).
+       01 AuditValueEntered        PIC X(30).
+       PROCEDURE DIVISION USING AuditOperatorId AuditProgramName
+               AuditFieldName AuditValueEntered.
+       MAIN-PROCEDURE.
+           ACCEPT AuditSystemDate FROM DATE YYYYMMDD
+           ACCEPT AuditSystemTime FROM TIME
+           PERFORM 1000-WRITE-AUDIT-RECORD
+           GOBACK.
+
+       1000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AuditTrailFile
+           IF AuditTrailFileNew
+               OPEN OUTPUT AuditTrailFile
+           END-IF
+           INITIALIZE AuditTrailRecord
+           MOVE AuditOperatorId   TO AuditTrailOperatorId
+           MOVE AuditProgramName  TO AuditTrailProgramName
+           MOVE AuditFieldName    TO AuditTrailFieldName
+           MOVE AuditValueEntered TO AuditTrailValueEntered
+           MOVE AuditSystemDate   TO AuditTrailDate
+           MOVE AuditSystemTime   TO AuditTrailTime
+           WRITE AuditTrailRecord
+           CLOSE AuditTrailFile.
+       END PROGRAM AUDITLOG.
