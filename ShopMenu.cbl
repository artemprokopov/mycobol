@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - New program: a numbered-menu driver that
+      *                   CALLs HELLOWORLD, BIRTHDAY, Listing4-2 and
+      *                   FIRST-PROGRAMM, so operations has one program
+      *                   to launch instead of remembering which of the
+      *                   shop's compiled modules does what.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShopMenu.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MenuChoice                PIC X.
+           88 ChooseHelloWorld          VALUE "1".
+           88 ChooseBirthday            VALUE "2".
+           88 ChoosePricing             VALUE "3".
+           88 ChooseAddingMachine       VALUE "4".
+           88 ChooseQuit                VALUE "0".
+       01 MenuDoneSwitch            PIC X VALUE "N".
+           88 MenuDone               VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-DISPLAY-MENU
+               UNTIL MenuDone
+           STOP RUN.
+
+       1000-DISPLAY-MENU.
+           DISPLAY "*************************************************"
+           DISPLAY "*             SHOP UTILITY MENU                  *"
+           DISPLAY "*************************************************"
+           DISPLAY "  1 - HELLOWORLD  (adding-machine demo)"
+           DISPLAY "  2 - BIRTHDAY    (birthdate batch processor)"
+           DISPLAY "  3 - PRICING     (invoice pricing calculator)"
+           DISPLAY "  4 - ADDINGMCH   (batch adding machine)"
+           DISPLAY "  0 - QUIT"
+           DISPLAY "Enter your choice - " WITH NO ADVANCING
+           ACCEPT MenuChoice
+           EVALUATE TRUE
+               WHEN ChooseHelloWorld
+                   CALL "HELLOWORLD"
+               WHEN ChooseBirthday
+                   CALL "BIRTHDAY"
+               WHEN ChoosePricing
+                   CALL "Listing4-2"
+               WHEN ChooseAddingMachine
+                   CALL "FIRST-PROGRAMM"
+               WHEN ChooseQuit
+                   SET MenuDone TO TRUE
+               WHEN OTHER
+                   DISPLAY "*** Invalid choice - try again ***"
+           END-EVALUATE.
+       END PROGRAM ShopMenu.
