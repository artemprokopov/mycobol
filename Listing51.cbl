@@ -3,42 +3,178 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Replaced the inline CLASS HexNumber check
+      *                   with a CALL to the shared HEXCHECK validation
+      *                   subroutine.
+      *   09/08/2026 AP - Replaced the inline CLASS RealName check with
+      *                   a CALL to the shared NAMECHK scrubbing
+      *                   subroutine, logging rejected names and the
+      *                   position of the first invalid character to
+      *                   an exception file.
+      *   09/08/2026 AP - Added a CLASS AccountCode for the shop's
+      *                   alphanumeric-with-hyphen account code format
+      *                   and converted the whole program from a single
+      *                   interactive record to a batch scan of an
+      *                   incoming codes-and-names file, so it can run
+      *                   unattended as part of the nightly load.
+      *   09/08/2026 AP - Bracketed ListingExceptFile with the shop's
+      *                   standard header/trailer records (RPTCTL.cpy).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing5-1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS HexNumber IS "0" THRU "9", "A" THRU "F".
-           CLASS RealName is "A" THRU "Z", "a" THRU "z", "'", SPACE.
+           CLASS AccountCode IS "0" THRU "9", "A" THRU "Z", "-", SPACE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ListingTranFile ASSIGN TO "LIST51TR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ListingExceptFile ASSIGN TO "LIST51EX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  ListingTranFile
+           RECORD CONTAINS 29 CHARACTERS.
+       01 ListingTranRecord.
+           02 TranNumIn                        PIC X(4).
+           02 TranNameIn                       PIC X(15).
+           02 TranAccountCodeIn                PIC X(10).
+       FD  ListingExceptFile
+           RECORD CONTAINS 61 CHARACTERS.
+       01 ListingExceptRecord.
+           02 ExceptNumIn                      PIC X(4).
+           02 ExceptSpace1                     PIC X.
+           02 ExceptNameIn                     PIC X(15).
+           02 ExceptSpace2                     PIC X.
+           02 ExceptAccountCodeIn              PIC X(10).
+           02 ExceptSpace3                     PIC X.
+           02 ExceptReasonText                 PIC X(29).
+           COPY "RPTCTL.cpy".
        WORKING-STORAGE SECTION.
+       01 EndOfFileSwitch                  PIC X VALUE "N".
+           88 EndOfFile                    VALUE "Y".
+       01 RunDate                          PIC 9(8).
+       01 SystemTimeOfDay                  PIC 9(8).
+       01 RunTime                          PIC 9(6).
+       01 RecordCount                      PIC 9(7) VALUE ZEROS.
+       01 HexRejectCount                   PIC 9(7) VALUE ZEROS.
+       01 NameRejectCount                  PIC 9(7) VALUE ZEROS.
+       01 AccountCodeRejectCount           PIC 9(7) VALUE ZEROS.
        01 NumIn                            PIC X(4).
        01 NameIn                           PIC X(15).
+       01 AccountCodeIn                    PIC X(10).
+       01 HexCheckResult                   PIC X.
+           88 HexCheckIsValid              VALUE "Y".
+           88 HexCheckIsInvalid            VALUE "N".
+       01 NameCheckResult                  PIC X.
+           88 NameCheckIsValid             VALUE "Y".
+           88 NameCheckIsInvalid           VALUE "N".
+       01 NameCheckBadPosition             PIC 99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Enter a Hex namber - " WITH NO ADVANCING
-            ACCEPT NumIn
-            IF NumIn IS HexNumber THEN
-                DISPLAY NumIn " is a Hex namber"
-            ELSE
-                DISPLAY NumIn " is not a Hex number"
-            END-IF
-
-            DISPLAY "-------------------------------------------"
-            DISPLAY "Enter a name - " WITH NO ADVANCING
-            ACCEPT NameIn
-            IF NameIn IS ALPHABETIC
-                DISPLAY NameIn " is alphabetic"
-            ELSE
-                DISPLAY NameIn " is not alphabetic"
-            END-IF
-
-            IF NameIn IS RealName THEN
-                DISPLAY NameIn " is real name"
-            ELSE
-                DISPLAY NameIn " is not a real name"
-            END-IF
-            STOP RUN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL EndOfFile
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ListingTranFile
+           OPEN OUTPUT ListingExceptFile
+           MOVE ZEROS TO RecordCount
+           MOVE ZEROS TO HexRejectCount
+           MOVE ZEROS TO NameRejectCount
+           MOVE ZEROS TO AccountCodeRejectCount
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           PERFORM 1050-WRITE-EXCEPT-HEADER
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       1050-WRITE-EXCEPT-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "LISTNG51" TO HeaderProgramName
+           MOVE RunDate    TO HeaderRunDate
+           MOVE RunTime    TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       1100-READ-TRAN-RECORD.
+           READ ListingTranFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO RecordCount
+           MOVE TranNumIn         TO NumIn
+           MOVE TranNameIn        TO NameIn
+           MOVE TranAccountCodeIn TO AccountCodeIn
+           PERFORM 2100-CHECK-HEX-NUMBER
+           PERFORM 2200-CHECK-NAME
+           PERFORM 2300-CHECK-ACCOUNT-CODE
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       2100-CHECK-HEX-NUMBER.
+           CALL "HEXCHECK" USING NumIn HexCheckResult
+           IF HexCheckIsValid THEN
+               DISPLAY NumIn " is a Hex namber"
+           ELSE
+               DISPLAY NumIn " is not a Hex number"
+               ADD 1 TO HexRejectCount
+               INITIALIZE ListingExceptRecord
+               MOVE NumIn TO ExceptNumIn
+               MOVE NameIn TO ExceptNameIn
+               MOVE AccountCodeIn TO ExceptAccountCodeIn
+               MOVE "INVALID HEX NUMBER" TO ExceptReasonText
+               WRITE ListingExceptRecord
+           END-IF.
+
+       2200-CHECK-NAME.
+           CALL "NAMECHK" USING NameIn NameCheckResult
+               NameCheckBadPosition
+           IF NameCheckIsValid THEN
+               DISPLAY NameIn " is real name"
+           ELSE
+               DISPLAY NameIn " is not a real name - first invalid "
+                       "character at position " NameCheckBadPosition
+               ADD 1 TO NameRejectCount
+               INITIALIZE ListingExceptRecord
+               MOVE NumIn TO ExceptNumIn
+               MOVE NameIn TO ExceptNameIn
+               MOVE AccountCodeIn TO ExceptAccountCodeIn
+               MOVE "INVALID NAME" TO ExceptReasonText
+               WRITE ListingExceptRecord
+           END-IF.
+
+       2300-CHECK-ACCOUNT-CODE.
+           IF AccountCodeIn IS AccountCode THEN
+               DISPLAY AccountCodeIn " is a valid account code"
+           ELSE
+               DISPLAY AccountCodeIn " is not a valid account code"
+               ADD 1 TO AccountCodeRejectCount
+               INITIALIZE ListingExceptRecord
+               MOVE NumIn TO ExceptNumIn
+               MOVE NameIn TO ExceptNameIn
+               MOVE AccountCodeIn TO ExceptAccountCodeIn
+               MOVE "INVALID ACCOUNT CODE" TO ExceptReasonText
+               WRITE ListingExceptRecord
+           END-IF.
+
+       9000-TERMINATE.
+           DISPLAY "**************************************************"
+           DISPLAY "Records processed        = " RecordCount
+           DISPLAY "Hex number rejects       = " HexRejectCount
+           DISPLAY "Name rejects             = " NameRejectCount
+           DISPLAY "Account code rejects     = " AccountCodeRejectCount
+           DISPLAY "**************************************************"
+           PERFORM 9100-WRITE-EXCEPT-TRAILER
+           CLOSE ListingTranFile
+           CLOSE ListingExceptFile.
+
+       9100-WRITE-EXCEPT-TRAILER.
+           INITIALIZE ReportTrailerRecord
+           COMPUTE TrailerRecordCount =
+               HexRejectCount + NameRejectCount + AccountCodeRejectCount
+           MOVE RecordCount TO TrailerControlTotal
+           WRITE ReportTrailerRecord.
        END PROGRAM Listing5-1.
