@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose: Shared job header/trailer stamping subroutine, called
+      *          by batch jobs at start and end to print a standard
+      *          run stamp (job name, run date, run time, record
+      *          count) instead of each program rolling its own.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBSTAMP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 SystemDate               PIC 9(8).
+       01 SystemTime               PIC 9(8).
+       LINKAGE SECTION.
+       01 JobStampMode             PIC X.
+           88 JobStampHeader       VALUE "H".
+           88 JobStampTrailer      VALUE "T".
+       01 JobStampJobName          PIC X(8).
+       01 JobStampRunDate          PIC 9(8).
+       01 JobStampRunTime          PIC 9(8).
+       01 JobStampRecordCount      PIC 9(7).
+       PROCEDURE DIVISION USING JobStampMode JobStampJobName
+               JobStampRunDate JobStampRunTime JobStampRecordCount.
+       MAIN-PROCEDURE.
+           ACCEPT SystemDate FROM DATE YYYYMMDD
+           ACCEPT SystemTime FROM TIME
+           MOVE SystemDate TO JobStampRunDate
+           MOVE SystemTime TO JobStampRunTime
+           EVALUATE TRUE
+               WHEN JobStampHeader  PERFORM 1000-DISPLAY-HEADER
+               WHEN JobStampTrailer PERFORM 2000-DISPLAY-TRAILER
+           END-EVALUATE
+           GOBACK.
+
+       1000-DISPLAY-HEADER.
+           DISPLAY "=================================================="
+           DISPLAY "JOB " JobStampJobName " STARTED  - DATE "
+                   JobStampRunDate " TIME " JobStampRunTime
+           DISPLAY "==================================================".
+
+       2000-DISPLAY-TRAILER.
+           DISPLAY "=================================================="
+           DISPLAY "JOB " JobStampJobName " COMPLETED - DATE "
+                   JobStampRunDate " TIME " JobStampRunTime
+           DISPLAY "RECORDS PROCESSED = " JobStampRecordCount
+           DISPLAY "==================================================".
+       END PROGRAM JOBSTAMP.
