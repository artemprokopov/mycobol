@@ -0,0 +1,63 @@
+//NIGHTRUN JOB (ACCTNO),'SHOP NIGHTLY RUN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* NIGHTLY BATCH JOB STREAM - chains the shop's COBOL utilities
+//* in the order they normally need to run. Each step's COND
+//* parameter tests the RETURN-CODE the prior step(s) set and
+//* bypasses this step when a depended-on step failed, so a bad
+//* run stops cascading instead of processing garbage downstream.
+//*
+//* Modifications:
+//*   09/08/2026 AP - First cut of the job stream. BIRTHDAY is
+//*                   split into a validate step and a report step
+//*                   via its RUN-MODE PARM; STEP025 is bypassed
+//*                   if STEP020's validation step abended.
+//*   09/08/2026 AP - Ran ARITHMETICCobol with PARM='B' so STEP050
+//*                   takes its batch/interactive fork from the PARM
+//*                   instead of blocking on the console prompt with
+//*                   nobody at the terminal. YOUR-PROGRAM-NAME and
+//*                   Listing4-1 stayed out of this stream - both are
+//*                   operator lookup/data-entry programs gated by the
+//*                   SIGNON subroutine, which itself prompts for an
+//*                   ID and PIN with no PARM equivalent, so they are
+//*                   not candidates for unattended nightly batch.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLOWORLD
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=BIRTHDAY,PARM='V'
+//SYSOUT   DD  SYSOUT=*
+//*
+//* Skip the birthday report step if the validation step (STEP020)
+//* abended or rejected records with a non-zero return code.
+//STEP025  EXEC PGM=BIRTHDAY,PARM='R',COND=(0,NE,STEP020)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=ConditionNames,COND=(0,NE,STEP010)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP050  EXEC PGM=ARITHMETICCobol,PARM='B',COND=(0,NE,STEP010)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP070  EXEC PGM=Listing5-1,COND=(0,NE,STEP010)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP080  EXEC PGM=Listing4-2,COND=(0,NE,STEP010)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP090  EXEC PGM=FIRST-PROGRAMM,COND=(0,NE,STEP010)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP100  EXEC PGM=bytelength,COND=(0,NE,STEP010)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* Rolls up CONDEXC.DAT (STEP030), ARITHEXC.DAT (STEP050) and
+//* LIST51EX.DAT (STEP070) into one morning dashboard, so it has
+//* to run after all three of those steps have produced their
+//* exception files.
+//STEP110  EXEC PGM=ExceptionDashboard,
+//             COND=((0,NE,STEP010),(0,NE,STEP030),(0,NE,STEP050),
+//             (0,NE,STEP070))
+//SYSOUT   DD  SYSOUT=*
