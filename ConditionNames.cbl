@@ -3,33 +3,188 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Widened Vowel/Consonant/ValidCharacter to
+      *                   also cover uppercase letters so mixed-case
+      *                   extract data classifies correctly.
+      *   09/08/2026 AP - Converted from an interactive console loop
+      *                   to a file-based data-quality scrubber that
+      *                   classifies each character read from an
+      *                   extract file and rejects invalid ones to an
+      *                   exception file instead of ending the run.
+      *   09/08/2026 AP - Added per-classification tally counters and
+      *                   a summary report at STOP RUN.
+      *   09/08/2026 AP - Added a SpecialCharacter class for
+      *                   punctuation and recorded the offending
+      *                   character's position on the reject file
+      *                   instead of just the character.
+      *   09/08/2026 AP - Bracketed ConditionExceptFile with the shop's
+      *                   standard header/trailer records (RPTCTL.cpy).
+      *   09/08/2026 AP - Moved the Digit classification's character
+      *                   range out of a compile-time 88-level and
+      *                   into the shop-wide SHOPPARM.DAT parameter
+      *                   file, defaulting to 0-9 when no CONDNAME row
+      *                   is present.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ConditionNames.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ConditionTranFile ASSIGN TO "CONDTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ConditionExceptFile ASSIGN TO "CONDEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ShopParmFile ASSIGN TO "SHOPPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ShopParmFileStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD  ConditionTranFile
+           RECORD CONTAINS 1 CHARACTERS.
+       01 ConditionTranRecord.
+           02 TranCharacter                    PIC X.
+       FD  ConditionExceptFile
+           RECORD CONTAINS 28 CHARACTERS.
+       01 ConditionExceptRecord.
+           02 ExceptCharacter                  PIC X.
+           02 ExceptSpace1                     PIC X.
+           02 ExceptPosition                   PIC 9(7).
+           02 ExceptSpace2                     PIC X.
+           02 ExceptReasonText                 PIC X(18).
+           COPY "RPTCTL.cpy".
+       FD  ShopParmFile
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY "SHOPPARM.cpy".
        WORKING-STORAGE SECTION.
+       01 EndOfFileSwitch      PIC X VALUE "N".
+           88 EndOfFile        VALUE "Y".
+       01 ShopParmFileStatus   PIC XX.
+           88 ShopParmFileOK   VALUE "00".
+       01 ShopParmEndSwitch    PIC X VALUE "N".
+           88 EndOfShopParm    VALUE "Y".
+       01 ParmDigitLow         PIC X VALUE "0".
+       01 ParmDigitHigh        PIC X VALUE "9".
+       01 RunDate              PIC 9(8).
+       01 SystemTimeOfDay      PIC 9(8).
+       01 RunTime              PIC 9(6).
+       01 RecordCount          PIC 9(7) VALUE ZEROS.
+       01 VowelCount           PIC 9(7) VALUE ZEROS.
+       01 ConsonantCount       PIC 9(7) VALUE ZEROS.
+       01 DigitCount           PIC 9(7) VALUE ZEROS.
+       01 SpecialCharCount     PIC 9(7) VALUE ZEROS.
+       01 RejectedCount        PIC 9(7) VALUE ZEROS.
        01 CharIn               PIC X.
-           88 Vowel            VALUE "a", "e", "i", "o", "u".
+           88 Vowel            VALUE "a", "e", "i", "o", "u",
+                                     "A", "E", "I", "O", "U".
            88 Consonant        VALUE "b", "c", "d", "f", "g", "h"
                                      "j" THRU "n", "p" THRU "t",
-                                     "v" THRU "z".
-           88 Digit            VALUE "0" THRU "9".
-           88 ValidCharacter   VALUE "a" THRU "z", "0" THRU "9".
+                                     "v" THRU "z",
+                                     "B", "C", "D", "F", "G", "H",
+                                     "J" THRU "N", "P" THRU "T",
+                                     "V" THRU "Z".
+           88 SpecialCharacter VALUE "!" THRU "/", ":" THRU "@",
+                                     "[" THRU "`", "{" THRU "~".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter lower case character or digit. ",
-                   "Invalid char ends."
-           ACCEPT CharIn
-           PERFORM  UNTIL NOT ValidCharacter
-               EVALUATE TRUE
-                   WHEN Vowel     DISPLAY "The letter " CharIn
-                                           " is a vowel."
-                   WHEN Consonant DISPLAY "The letter " CharIn
-                                           " is a consonant."
-                   WHEN Digit     DISPLAY CharIn " is a digit."
-               END-EVALUATE
-               ACCEPT CharIn
-           END-PERFORM
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL EndOfFile
+           PERFORM 9000-TERMINATE
            STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ConditionTranFile
+           OPEN OUTPUT ConditionExceptFile
+           MOVE ZEROS TO RecordCount
+           MOVE ZEROS TO VowelCount
+           MOVE ZEROS TO ConsonantCount
+           MOVE ZEROS TO DigitCount
+           MOVE ZEROS TO SpecialCharCount
+           MOVE ZEROS TO RejectedCount
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           PERFORM 1050-WRITE-EXCEPT-HEADER
+           PERFORM 1060-READ-PARAMETERS
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       1050-WRITE-EXCEPT-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "CONDNAME" TO HeaderProgramName
+           MOVE RunDate    TO HeaderRunDate
+           MOVE RunTime    TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       1060-READ-PARAMETERS.
+           OPEN INPUT ShopParmFile
+           IF ShopParmFileOK
+               PERFORM 1070-READ-PARM-RECORD
+               PERFORM 1080-APPLY-PARM-RECORD UNTIL EndOfShopParm
+               CLOSE ShopParmFile
+           END-IF.
+
+       1070-READ-PARM-RECORD.
+           READ ShopParmFile
+               AT END SET EndOfShopParm TO TRUE
+           END-READ.
+
+       1080-APPLY-PARM-RECORD.
+           IF ParmProgramId = "CONDNAME"
+               MOVE ParmLowValue(1:1)  TO ParmDigitLow
+               MOVE ParmHighValue(1:1) TO ParmDigitHigh
+           END-IF
+           PERFORM 1070-READ-PARM-RECORD.
+
+       1100-READ-TRAN-RECORD.
+           READ ConditionTranFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO RecordCount
+           MOVE TranCharacter TO CharIn
+           EVALUATE TRUE
+               WHEN Vowel     DISPLAY "The letter " CharIn
+                                       " is a vowel."
+                              ADD 1 TO VowelCount
+               WHEN Consonant DISPLAY "The letter " CharIn
+                                       " is a consonant."
+                              ADD 1 TO ConsonantCount
+               WHEN CharIn >= ParmDigitLow AND CharIn <= ParmDigitHigh
+                              DISPLAY CharIn " is a digit."
+                              ADD 1 TO DigitCount
+               WHEN SpecialCharacter
+                              DISPLAY CharIn " is a special character."
+                              ADD 1 TO SpecialCharCount
+               WHEN OTHER     PERFORM 2900-LOG-REJECTED-CHARACTER
+           END-EVALUATE
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       2900-LOG-REJECTED-CHARACTER.
+           DISPLAY "*** Invalid character rejected at position "
+                   RecordCount ": " CharIn
+           ADD 1 TO RejectedCount
+           INITIALIZE ConditionExceptRecord
+           MOVE CharIn TO ExceptCharacter
+           MOVE RecordCount TO ExceptPosition
+           MOVE "INVALID CHARACTER" TO ExceptReasonText
+           WRITE ConditionExceptRecord.
+
+       9000-TERMINATE.
+           DISPLAY "**************************************************"
+           DISPLAY "Characters processed = " RecordCount
+           DISPLAY "  Vowels             = " VowelCount
+           DISPLAY "  Consonants         = " ConsonantCount
+           DISPLAY "  Digits             = " DigitCount
+           DISPLAY "  Special characters = " SpecialCharCount
+           DISPLAY "  Rejected           = " RejectedCount
+           PERFORM 9100-WRITE-EXCEPT-TRAILER
+           CLOSE ConditionTranFile
+           CLOSE ConditionExceptFile.
+
+       9100-WRITE-EXCEPT-TRAILER.
+           INITIALIZE ReportTrailerRecord
+           MOVE RejectedCount TO TrailerRecordCount
+           MOVE RecordCount   TO TrailerControlTotal
+           WRITE ReportTrailerRecord.
        END PROGRAM ConditionNames.
