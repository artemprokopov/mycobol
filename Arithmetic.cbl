@@ -3,32 +3,450 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Rebuilt as a configurable four-function
+      *                   calculator (operation code plus Num1/Num2)
+      *                   instead of a hardcoded multiply-only COMPUTE,
+      *                   so new arithmetic needs no longer mean
+      *                   copying this program and hand-editing the
+      *                   COMPUTE statement.
+      *   09/08/2026 AP - Added an exception file that records the
+      *                   Num1/Num2 values behind every SIZE ERROR
+      *                   instead of just DISPLAYing it to the console.
+      *   09/08/2026 AP - Widened NumComputeResult to three decimal
+      *                   places and drove the active precision off a
+      *                   parameter record read at startup, so the same
+      *                   program serves both two- and three-decimal
+      *                   calculations without a recompile.
+      *   09/08/2026 AP - Accepted Num1/Num2 into unscaled entry fields
+      *                   REDEFINES'd by the V999 working fields, since
+      *                   ACCEPTing straight into a field with an
+      *                   implied decimal point truncates the entered
+      *                   digits against the assumed decimal alignment.
+      *   09/08/2026 AP - Added a batch mode that reads a transaction
+      *                   file of operation/Num1/Num2 records and prints
+      *                   control totals of successful versus
+      *                   SIZE-ERROR'd calculations, alongside the
+      *                   original one-pair interactive mode.
+      *   09/08/2026 AP - Bracketed ArithExceptFile with the shop's
+      *                   standard header/trailer records (RPTCTL.cpy).
+      *   09/08/2026 AP - Added checkpoint/restart to the batch mode: a
+      *                   checkpoint record is written every
+      *                   CheckpointInterval transactions, and a
+      *                   restart skips back to the last checkpoint
+      *                   instead of reprocessing the whole file.
+      *   09/08/2026 AP - Added a currency code alongside each of
+      *                   Num1/Num2, converted to the base currency via
+      *                   EXCHRATE.DAT before the COMPUTE runs, since
+      *                   the two numbers in a calculation aren't always
+      *                   quoted in the same currency.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARITHMETICCobol.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ArithExceptFile ASSIGN TO "ARITHEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArithParamFile ASSIGN TO "ARITHPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ArithParamFileStatus.
+           SELECT ArithTranFile ASSIGN TO "ARITHTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArithCheckpointFile ASSIGN TO "ARITHCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ArithCheckpointFileStatus.
+           SELECT ExchangeRateFile ASSIGN TO "EXCHRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExchangeRateFileStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD  ArithExceptFile
+           RECORD CONTAINS 15 CHARACTERS.
+       01 ArithExceptRecord.
+           02 ExceptOperationCode              PIC X.
+           02 ExceptSpace1                     PIC X.
+           02 ExceptNum1                       PIC 99V999.
+           02 ExceptSpace2                     PIC X.
+           02 ExceptNum2                       PIC 99V999.
+           COPY "RPTCTL.cpy".
+       FD  ArithParamFile
+           RECORD CONTAINS 1 CHARACTERS.
+       01 ArithParamRecord.
+           02 ParamDecimalPlaces               PIC 9.
+       FD  ArithTranFile
+           RECORD CONTAINS 17 CHARACTERS.
+       01 ArithTranRecord.
+           02 TranOperationCode                PIC X.
+           02 TranNum1                         PIC 9(5).
+           02 TranNum2                         PIC 9(5).
+           02 TranNum1CurrencyCode             PIC X(3).
+           02 TranNum2CurrencyCode             PIC X(3).
+       FD  ArithCheckpointFile
+           RECORD CONTAINS 21 CHARACTERS.
+       01 ArithCheckpointRecord.
+           02 CheckpointRecordCount            PIC 9(7).
+           02 CheckpointSuccessCount           PIC 9(7).
+           02 CheckpointErrorCount             PIC 9(7).
+       FD  ExchangeRateFile
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY "EXCHRATE.cpy".
        WORKING-STORAGE SECTION.
-<<<<<<< HEAD
-       01 NumComputeResult                     PIC 9V99.
-       01 Num1                                 PIC 99V999 VALUE 9.999.
-       01 Num2                                 PIC 99V999 VALUE 9.999.
-=======
-       01 NumComputeResult                     PIC 99V99.
-       01 Num1                                 PIC 99V99 VALUE 99.99.
-       01 Num2                                 PIC 99V99 VALUE 9.99.
->>>>>>> 4798046891233eee24bac79e775f34dcef13c704
+       01 ArithParamFileStatus                 PIC XX.
+           88 ArithParamFileOK                 VALUE "00".
+       01 RunMode                              PIC X.
+           88 InteractiveMode                  VALUE "I".
+           88 RunBatchMode                     VALUE "B".
+       01 RunModeParm                          PIC X(8).
+       01 OperationCode                        PIC X.
+           88 OperationAdd                     VALUE "A".
+           88 OperationSubtract                VALUE "S".
+           88 OperationMultiply                VALUE "M".
+           88 OperationDivide                  VALUE "D".
+       01 NumComputeResult                     PIC 9V999.
+       01 Num1Entry                            PIC 9(5) VALUE 09999.
+       01 Num1 REDEFINES Num1Entry             PIC 99V999.
+       01 Num2Entry                            PIC 9(5) VALUE 09999.
+       01 Num2 REDEFINES Num2Entry             PIC 99V999.
+       01 ScaledResult                         PIC 9(5).
+       01 SizeErrorSwitch                      PIC X VALUE "N".
+           88 SizeErrorOccurred                VALUE "Y".
+       01 ArithEndOfFileSwitch                 PIC X VALUE "N".
+           88 EndOfArithTran                   VALUE "Y".
+       01 SuccessCount                         PIC 9(7) VALUE ZEROS.
+       01 ErrorCount                           PIC 9(7) VALUE ZEROS.
+       01 RunDate                              PIC 9(8).
+       01 SystemTimeOfDay                      PIC 9(8).
+       01 RunTime                              PIC 9(6).
+       01 ArithCheckpointFileStatus            PIC XX.
+           88 ArithCheckpointFileOK            VALUE "00".
+       01 CheckpointInterval                   PIC 9(3) VALUE 010.
+       01 CheckpointQuotient                   PIC 9(4) VALUE ZEROS.
+       01 CheckpointRemainder                  PIC 9(3) VALUE ZEROS.
+       01 RestartRecordCount                   PIC 9(7) VALUE ZEROS.
+       01 RestartSuccessCount                  PIC 9(7) VALUE ZEROS.
+       01 RestartErrorCount                    PIC 9(7) VALUE ZEROS.
+       01 BatchTranCount                       PIC 9(7) VALUE ZEROS.
+       01 SkipCount                            PIC 9(7) VALUE ZEROS.
+       01 Num1CurrencyCode                     PIC X(3).
+       01 Num2CurrencyCode                     PIC X(3).
+       01 ConvertedNum1                        PIC 99V999.
+       01 ConvertedNum2                        PIC 99V999.
+       01 ExchangeRateFileStatus               PIC XX.
+           88 ExchangeRateFileOK               VALUE "00".
+       01 ExchangeRateEndSwitch                PIC X VALUE "N".
+           88 EndOfExchangeRate                VALUE "Y".
+       01 ExchangeRateTable.
+           02 ExchangeRateEntry OCCURS 20 TIMES INDEXED BY ExchRateIdx.
+               03 TableCurrencyCode            PIC X(3).
+               03 TableToBaseRate              PIC 9(3)V9(6).
+       01 ExchangeRateEntryCount               PIC 99 VALUE ZEROS.
+       01 ExchRateFoundSwitch                  PIC X VALUE "N".
+           88 ExchRateFound                    VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "NumComputeResult = Num1 * Num2"
-           COMPUTE NumComputeResult = Num1 * Num2
-<<<<<<< HEAD
-            ON SIZE ERROR DISPLAY "NumComputeResult ìàë äëÿ ðåçóëüòàòà "
-=======
-               ON SIZE ERROR DISPLAY "ÐŸÐµÑ€ÐµÐ¼ÐµÐ½Ð½Ð°Ñ"
-               "ÑÐ»Ð¸ÑˆÐºÐ¾Ð¼ Ð¼Ð°Ð»Ð°"
->>>>>>> 4798046891233eee24bac79e775f34dcef13c704
-           END-COMPUTE
-           DISPLAY NumComputeResult
-            STOP RUN.
+           PERFORM 1000-INITIALIZE
+           ACCEPT RunModeParm FROM COMMAND-LINE
+           IF RunModeParm (1:1) = "I" OR RunModeParm (1:1) = "B"
+               MOVE RunModeParm (1:1) TO RunMode
+           ELSE
+               DISPLAY "Enter mode - (I)nteractive or (B)atch - "
+                       WITH NO ADVANCING
+               ACCEPT RunMode
+           END-IF
+           EVALUATE TRUE
+               WHEN InteractiveMode PERFORM 3000-RUN-INTERACTIVE
+               WHEN RunBatchMode    PERFORM 4000-RUN-BATCH
+               WHEN OTHER           DISPLAY "*** Invalid mode ***"
+           END-EVALUATE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT ArithExceptFile
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           PERFORM 1050-WRITE-EXCEPT-HEADER
+           MOVE 2 TO ParamDecimalPlaces
+           OPEN INPUT ArithParamFile
+           IF ArithParamFileOK
+               READ ArithParamFile
+                   AT END MOVE 2 TO ParamDecimalPlaces
+               END-READ
+               IF ParamDecimalPlaces NOT = 2
+                       AND ParamDecimalPlaces NOT = 3
+                   MOVE 2 TO ParamDecimalPlaces
+               END-IF
+               CLOSE ArithParamFile
+           END-IF
+           PERFORM 1200-LOAD-EXCHANGE-RATES.
+
+       1200-LOAD-EXCHANGE-RATES.
+           MOVE ZEROS TO ExchangeRateEntryCount
+           OPEN INPUT ExchangeRateFile
+           IF ExchangeRateFileOK
+               PERFORM 1210-READ-EXCHANGE-RATE-RECORD
+               PERFORM 1220-STORE-EXCHANGE-RATE-RECORD
+                   UNTIL EndOfExchangeRate
+               CLOSE ExchangeRateFile
+           END-IF.
+
+       1210-READ-EXCHANGE-RATE-RECORD.
+           READ ExchangeRateFile
+               AT END SET EndOfExchangeRate TO TRUE
+           END-READ.
+
+       1220-STORE-EXCHANGE-RATE-RECORD.
+           IF ExchangeRateEntryCount < 20
+               ADD 1 TO ExchangeRateEntryCount
+               MOVE RateCurrencyCode
+                   TO TableCurrencyCode (ExchangeRateEntryCount)
+               MOVE RateToBaseRate
+                   TO TableToBaseRate (ExchangeRateEntryCount)
+           END-IF
+           PERFORM 1210-READ-EXCHANGE-RATE-RECORD.
+
+       1050-WRITE-EXCEPT-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "ARITHCLC" TO HeaderProgramName
+           MOVE RunDate    TO HeaderRunDate
+           MOVE RunTime    TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       3000-RUN-INTERACTIVE.
+           DISPLAY "Enter operation - (A)dd (S)ubtract (M)ultiply "
+                   "(D)ivide - " WITH NO ADVANCING
+           ACCEPT OperationCode
+           DISPLAY "Enter Num1 - " WITH NO ADVANCING
+           ACCEPT Num1Entry
+           DISPLAY "Enter Num1 currency code (blank = base) - "
+                   WITH NO ADVANCING
+           ACCEPT Num1CurrencyCode
+           DISPLAY "Enter Num2 - " WITH NO ADVANCING
+           ACCEPT Num2Entry
+           DISPLAY "Enter Num2 currency code (blank = base) - "
+                   WITH NO ADVANCING
+           ACCEPT Num2CurrencyCode
+           PERFORM 2000-CALCULATE
+           DISPLAY "NumComputeResult = " NumComputeResult
+           IF SizeErrorOccurred
+               DISPLAY "  *** SIZE ERROR - result above is stale ***"
+           END-IF.
+
+       4000-RUN-BATCH.
+           OPEN INPUT ArithTranFile
+           MOVE ZEROS TO SuccessCount
+           MOVE ZEROS TO ErrorCount
+           MOVE ZEROS TO BatchTranCount
+           PERFORM 4010-READ-CHECKPOINT
+           IF RestartRecordCount > ZEROS
+               DISPLAY "*** Restarting after checkpoint - skipping "
+                       RestartRecordCount
+                       " previously processed transactions ***"
+               PERFORM 4020-SKIP-RESTARTED-RECORD
+                   VARYING SkipCount FROM 1 BY 1
+                   UNTIL SkipCount > RestartRecordCount
+               MOVE RestartRecordCount  TO BatchTranCount
+               MOVE RestartSuccessCount TO SuccessCount
+               MOVE RestartErrorCount   TO ErrorCount
+           END-IF
+           PERFORM 4100-READ-TRAN-RECORD
+           PERFORM 4200-PROCESS-TRAN-RECORD UNTIL EndOfArithTran
+           PERFORM 4900-RESET-CHECKPOINT
+           CLOSE ArithTranFile
+           DISPLAY "**************************************************"
+           DISPLAY "Successful calculations = " SuccessCount
+           DISPLAY "SIZE ERROR calculations = " ErrorCount
+           DISPLAY "**************************************************".
+
+       4010-READ-CHECKPOINT.
+           MOVE ZEROS TO RestartRecordCount
+           MOVE ZEROS TO RestartSuccessCount
+           MOVE ZEROS TO RestartErrorCount
+           OPEN INPUT ArithCheckpointFile
+           IF ArithCheckpointFileOK
+               READ ArithCheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecordCount
+                           TO RestartRecordCount
+                       MOVE CheckpointSuccessCount
+                           TO RestartSuccessCount
+                       MOVE CheckpointErrorCount
+                           TO RestartErrorCount
+               END-READ
+               CLOSE ArithCheckpointFile
+           END-IF.
+
+       4020-SKIP-RESTARTED-RECORD.
+           READ ArithTranFile
+               AT END SET EndOfArithTran TO TRUE
+           END-READ.
+
+       4100-READ-TRAN-RECORD.
+           READ ArithTranFile
+               AT END SET EndOfArithTran TO TRUE
+           END-READ.
+
+       4200-PROCESS-TRAN-RECORD.
+           MOVE TranOperationCode    TO OperationCode
+           MOVE TranNum1             TO Num1Entry
+           MOVE TranNum2             TO Num2Entry
+           MOVE TranNum1CurrencyCode TO Num1CurrencyCode
+           MOVE TranNum2CurrencyCode TO Num2CurrencyCode
+           PERFORM 2000-CALCULATE
+           IF SizeErrorOccurred
+               ADD 1 TO ErrorCount
+           ELSE
+               ADD 1 TO SuccessCount
+           END-IF
+           ADD 1 TO BatchTranCount
+           DISPLAY "NumComputeResult = " NumComputeResult
+           IF SizeErrorOccurred
+               DISPLAY "  *** SIZE ERROR - result above is stale ***"
+           END-IF
+           PERFORM 4800-WRITE-CHECKPOINT-IF-DUE
+           PERFORM 4100-READ-TRAN-RECORD.
+
+       4800-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE BatchTranCount BY CheckpointInterval
+               GIVING CheckpointQuotient REMAINDER CheckpointRemainder
+           IF CheckpointRemainder = ZERO
+               PERFORM 4810-WRITE-CHECKPOINT
+           END-IF.
+
+       4810-WRITE-CHECKPOINT.
+           OPEN OUTPUT ArithCheckpointFile
+           MOVE BatchTranCount TO CheckpointRecordCount
+           MOVE SuccessCount   TO CheckpointSuccessCount
+           MOVE ErrorCount     TO CheckpointErrorCount
+           WRITE ArithCheckpointRecord
+           CLOSE ArithCheckpointFile.
+
+       4900-RESET-CHECKPOINT.
+           OPEN OUTPUT ArithCheckpointFile
+           MOVE ZEROS TO CheckpointRecordCount
+           MOVE ZEROS TO CheckpointSuccessCount
+           MOVE ZEROS TO CheckpointErrorCount
+           WRITE ArithCheckpointRecord
+           CLOSE ArithCheckpointFile.
+
+       2000-CALCULATE.
+           MOVE "N" TO SizeErrorSwitch
+           PERFORM 2050-CONVERT-TO-BASE-CURRENCY
+           EVALUATE TRUE
+               WHEN OperationAdd
+                   COMPUTE NumComputeResult =
+                           ConvertedNum1 + ConvertedNum2
+                       ON SIZE ERROR
+                           PERFORM 2900-LOG-SIZE-ERROR
+                   END-COMPUTE
+               WHEN OperationSubtract
+                   COMPUTE NumComputeResult =
+                           ConvertedNum1 - ConvertedNum2
+                       ON SIZE ERROR
+                           PERFORM 2900-LOG-SIZE-ERROR
+                   END-COMPUTE
+               WHEN OperationMultiply
+                   COMPUTE NumComputeResult =
+                           ConvertedNum1 * ConvertedNum2
+                       ON SIZE ERROR
+                           PERFORM 2900-LOG-SIZE-ERROR
+                   END-COMPUTE
+               WHEN OperationDivide
+                   COMPUTE NumComputeResult =
+                           ConvertedNum1 / ConvertedNum2
+                       ON SIZE ERROR
+                           PERFORM 2900-LOG-SIZE-ERROR
+                   END-COMPUTE
+               WHEN OTHER
+                   DISPLAY "*** Invalid operation code " OperationCode
+                           " ***"
+           END-EVALUATE
+           PERFORM 2950-APPLY-DECIMAL-PRECISION.
+
+       2050-CONVERT-TO-BASE-CURRENCY.
+           PERFORM 2060-CONVERT-NUM1
+           PERFORM 2065-CONVERT-NUM2.
+
+       2060-CONVERT-NUM1.
+           IF Num1CurrencyCode = SPACES
+               MOVE Num1 TO ConvertedNum1
+           ELSE
+               MOVE "N" TO ExchRateFoundSwitch
+               SET ExchRateIdx TO 1
+               PERFORM 2070-SEARCH-NUM1-RATE
+                   UNTIL ExchRateFound
+                      OR ExchRateIdx > ExchangeRateEntryCount
+               IF ExchRateFound
+                   COMPUTE ConvertedNum1 ROUNDED =
+                       Num1 * TableToBaseRate (ExchRateIdx)
+                       ON SIZE ERROR
+                           PERFORM 2900-LOG-SIZE-ERROR
+                   END-COMPUTE
+               ELSE
+                   MOVE Num1 TO ConvertedNum1
+               END-IF
+           END-IF.
+
+       2070-SEARCH-NUM1-RATE.
+           IF TableCurrencyCode (ExchRateIdx) = Num1CurrencyCode
+               SET ExchRateFound TO TRUE
+           ELSE
+               SET ExchRateIdx UP BY 1
+           END-IF.
+
+       2065-CONVERT-NUM2.
+           IF Num2CurrencyCode = SPACES
+               MOVE Num2 TO ConvertedNum2
+           ELSE
+               MOVE "N" TO ExchRateFoundSwitch
+               SET ExchRateIdx TO 1
+               PERFORM 2075-SEARCH-NUM2-RATE
+                   UNTIL ExchRateFound
+                      OR ExchRateIdx > ExchangeRateEntryCount
+               IF ExchRateFound
+                   COMPUTE ConvertedNum2 ROUNDED =
+                       Num2 * TableToBaseRate (ExchRateIdx)
+                       ON SIZE ERROR
+                           PERFORM 2900-LOG-SIZE-ERROR
+                   END-COMPUTE
+               ELSE
+                   MOVE Num2 TO ConvertedNum2
+               END-IF
+           END-IF.
+
+       2075-SEARCH-NUM2-RATE.
+           IF TableCurrencyCode (ExchRateIdx) = Num2CurrencyCode
+               SET ExchRateFound TO TRUE
+           ELSE
+               SET ExchRateIdx UP BY 1
+           END-IF.
+
+       2900-LOG-SIZE-ERROR.
+           DISPLAY "NumComputeResult too small for result"
+           SET SizeErrorOccurred TO TRUE
+           INITIALIZE ArithExceptRecord
+           MOVE OperationCode TO ExceptOperationCode
+           MOVE Num1          TO ExceptNum1
+           MOVE Num2          TO ExceptNum2
+           WRITE ArithExceptRecord.
+
+       2950-APPLY-DECIMAL-PRECISION.
+           IF ParamDecimalPlaces = 2
+               COMPUTE ScaledResult ROUNDED = NumComputeResult * 100
+               COMPUTE NumComputeResult = ScaledResult / 100
+           END-IF.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-EXCEPT-TRAILER
+           CLOSE ArithExceptFile.
+
+       9100-WRITE-EXCEPT-TRAILER.
+           INITIALIZE ReportTrailerRecord
+           MOVE ErrorCount   TO TrailerRecordCount
+           COMPUTE TrailerControlTotal = SuccessCount + ErrorCount
+           WRITE ReportTrailerRecord.
        END PROGRAM ARITHMETICCobol.
