@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Purpose:   shared City Master record layout (code, name,
+      *            region). This is the same 31-character layout
+      *            Programm58 keeps as an indexed file keyed on
+      *            CityMasterCode with an alternate key on
+      *            CityMasterName. COPY this into any program's FILE
+      *            SECTION for an FD naming a city master or city
+      *            master extract file - the record shape is the same
+      *            whether the file behind it is the live indexed
+      *            master or a flat sequential extract awaiting load.
+      ******************************************************************
+       01 CityMasterRecord.
+           02 CityMasterCode                   PIC 99.
+           02 CityMasterName                   PIC X(15).
+           02 CityMasterRegion                 PIC X(14).
