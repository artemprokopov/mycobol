@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose: Shared hex-digit validation subroutine, pulled out of
+      *          Listing51's inline CLASS HexNumber clause so any
+      *          program needing hex validation (color codes, hardware
+      *          serial prefixes, etc.) can CALL it instead of
+      *          re-declaring its own SPECIAL-NAMES CLASS clause.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEXCHECK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS HexNumber IS "0" THRU "9", "A" THRU "F".
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 HexCheckField            PIC X(4).
+       01 HexCheckResult           PIC X.
+           88 HexCheckIsValid      VALUE "Y".
+           88 HexCheckIsInvalid    VALUE "N".
+       PROCEDURE DIVISION USING HexCheckField HexCheckResult.
+       MAIN-PROCEDURE.
+           IF HexCheckField IS HexNumber
+               SET HexCheckIsValid TO TRUE
+           ELSE
+               SET HexCheckIsInvalid TO TRUE
+           END-IF
+           GOBACK.
+       END PROGRAM HEXCHECK.
