@@ -3,23 +3,198 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Rebuilt as a batch adding-machine job that
+      *                   reads a file of FirstNum/SecondNum pairs
+      *                   instead of one console pair, summing
+      *                   CalcResult across the file and printing a
+      *                   record count plus grand total at the end.
+      *   09/08/2026 AP - Widened FirstNum/SecondNum/CalcResult to
+      *                   signed five- and six-digit fields so the
+      *                   utility can handle negative and multi-digit
+      *                   transaction values instead of single positive
+      *                   digits.
+      *   09/08/2026 AP - Added checkpoint/restart: a checkpoint record
+      *                   is written every CheckpointInterval records,
+      *                   and a restart skips back to the last
+      *                   checkpoint instead of reprocessing the whole
+      *                   transaction file after an abend.
+      *   09/08/2026 AP - Added a CSV output mode, selected by passing
+      *                   "CSV" on the command line, that writes one
+      *                   comma-delimited detail line per transaction
+      *                   to ADDCSV.DAT instead of the DISPLAYed result
+      *                   line, for loading into a spreadsheet.
+      *   09/08/2026 AP - Changed STOP RUN to GOBACK so this program
+      *                   can be CALLed from the new ShopMenu driver as
+      *                   well as run standalone.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.FIRST-PROGRAMM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AddingTranFile ASSIGN TO "ADDTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AddingCheckpointFile ASSIGN TO "ADDCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AddingCheckpointFileStatus.
+           SELECT AddingCsvFile ASSIGN TO "ADDCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  AddingTranFile
+           RECORD CONTAINS 12 CHARACTERS.
+       01 AddingTranRecord.
+           02 TranFirstNum             PIC S9(5)
+               SIGN IS LEADING SEPARATE.
+           02 TranSecondNum            PIC S9(5)
+               SIGN IS LEADING SEPARATE.
+       FD  AddingCsvFile
+           RECORD CONTAINS 29 CHARACTERS.
+       01 AddingCsvRecord.
+           02 CsvRecordCount           PIC 9(7).
+           02 CsvComma1                PIC X.
+           02 CsvFirstNum              PIC S9(5)
+               SIGN IS LEADING SEPARATE.
+           02 CsvComma2                PIC X.
+           02 CsvSecondNum             PIC S9(5)
+               SIGN IS LEADING SEPARATE.
+           02 CsvComma3                PIC X.
+           02 CsvCalcResult            PIC S9(6)
+               SIGN IS LEADING SEPARATE.
+       FD  AddingCheckpointFile
+           RECORD CONTAINS 17 CHARACTERS.
+       01 AddingCheckpointRecord.
+           02 CheckpointRecordCount    PIC 9(7).
+           02 CheckpointGrandTotal     PIC S9(9)
+               SIGN IS LEADING SEPARATE.
        WORKING-STORAGE SECTION.
-       01 FirstNum         PIC 9       VALUE ZEROS.
-       01 SecondNum        PIC 9       VALUE ZEROS.
-       01 CalcResult       PIC 99      VALUE 0.
-       01 UserPromt        PIC X(38)   VALUE
-                           "Please enter two single digit numbers".
+       01 EndOfFileSwitch          PIC X VALUE "N".
+           88 EndOfFile             VALUE "Y".
+       01 FirstNum                 PIC S9(5)   VALUE ZEROS.
+       01 SecondNum                PIC S9(5)   VALUE ZEROS.
+       01 CalcResult                PIC S9(6)   VALUE ZEROS.
+       01 RecordCount               PIC 9(7)    VALUE ZEROS.
+       01 GrandTotal                PIC S9(9)   VALUE ZEROS.
+       01 AddingCheckpointFileStatus PIC XX.
+           88 AddingCheckpointFileOK VALUE "00".
+       01 CheckpointInterval        PIC 9(3)    VALUE 010.
+       01 CheckpointQuotient        PIC 9(4)    VALUE ZEROS.
+       01 CheckpointRemainder       PIC 9(3)    VALUE ZEROS.
+       01 RestartRecordCount        PIC 9(7)    VALUE ZEROS.
+       01 RestartGrandTotal         PIC S9(9)   VALUE ZEROS.
+       01 SkipCount                 PIC 9(7)    VALUE ZEROS.
+       01 OutputFormatParm          PIC X(8).
+           88 CsvOutputMode         VALUE "CSV".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY UserPromt
-            ACCEPT  FirstNum
-            ACCEPT  SecondNum
-            COMPUTE CalcResult = FirstNum + SecondNum
-            DISPLAY "Result is = ", CalcResult
-            STOP RUN.
+           ACCEPT OutputFormatParm FROM COMMAND-LINE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL EndOfFile
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AddingTranFile
+           IF CsvOutputMode
+               OPEN OUTPUT AddingCsvFile
+           END-IF
+           MOVE ZEROS TO RecordCount
+           MOVE ZEROS TO GrandTotal
+           PERFORM 1010-READ-CHECKPOINT
+           IF RestartRecordCount > ZEROS
+               DISPLAY "*** Restarting after checkpoint - skipping "
+                       RestartRecordCount
+                       " previously processed records ***"
+               PERFORM 1020-SKIP-RESTARTED-RECORD
+                   VARYING SkipCount FROM 1 BY 1
+                   UNTIL SkipCount > RestartRecordCount
+               MOVE RestartRecordCount TO RecordCount
+               MOVE RestartGrandTotal  TO GrandTotal
+           END-IF
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       1010-READ-CHECKPOINT.
+           MOVE ZEROS TO RestartRecordCount
+           MOVE ZEROS TO RestartGrandTotal
+           OPEN INPUT AddingCheckpointFile
+           IF AddingCheckpointFileOK
+               READ AddingCheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecordCount
+                           TO RestartRecordCount
+                       MOVE CheckpointGrandTotal
+                           TO RestartGrandTotal
+               END-READ
+               CLOSE AddingCheckpointFile
+           END-IF.
+
+       1020-SKIP-RESTARTED-RECORD.
+           READ AddingTranFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       1100-READ-TRAN-RECORD.
+           READ AddingTranFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO RecordCount
+           MOVE TranFirstNum  TO FirstNum
+           MOVE TranSecondNum TO SecondNum
+           COMPUTE CalcResult = FirstNum + SecondNum
+           ADD CalcResult TO GrandTotal
+           IF CsvOutputMode
+               PERFORM 2950-WRITE-CSV-DETAIL-LINE
+           ELSE
+               DISPLAY "Result is = ", CalcResult
+           END-IF
+           PERFORM 2900-WRITE-CHECKPOINT-IF-DUE
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       2950-WRITE-CSV-DETAIL-LINE.
+           INITIALIZE AddingCsvRecord
+           MOVE RecordCount TO CsvRecordCount
+           MOVE ","          TO CsvComma1
+           MOVE FirstNum     TO CsvFirstNum
+           MOVE ","          TO CsvComma2
+           MOVE SecondNum    TO CsvSecondNum
+           MOVE ","          TO CsvComma3
+           MOVE CalcResult   TO CsvCalcResult
+           WRITE AddingCsvRecord.
+
+       2900-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE RecordCount BY CheckpointInterval
+               GIVING CheckpointQuotient REMAINDER CheckpointRemainder
+           IF CheckpointRemainder = ZERO
+               PERFORM 2910-WRITE-CHECKPOINT
+           END-IF.
+
+       2910-WRITE-CHECKPOINT.
+           OPEN OUTPUT AddingCheckpointFile
+           MOVE RecordCount TO CheckpointRecordCount
+           MOVE GrandTotal  TO CheckpointGrandTotal
+           WRITE AddingCheckpointRecord
+           CLOSE AddingCheckpointFile.
+
+       9000-TERMINATE.
+           DISPLAY "**************************************************"
+           DISPLAY "Record count = " RecordCount
+           DISPLAY "Grand total  = " GrandTotal
+           DISPLAY "**************************************************"
+           PERFORM 9010-RESET-CHECKPOINT
+           CLOSE AddingTranFile
+           IF CsvOutputMode
+               CLOSE AddingCsvFile
+           END-IF.
+
+       9010-RESET-CHECKPOINT.
+           OPEN OUTPUT AddingCheckpointFile
+           MOVE ZEROS TO CheckpointRecordCount
+           MOVE ZEROS TO CheckpointGrandTotal
+           WRITE AddingCheckpointRecord
+           CLOSE AddingCheckpointFile.
        END PROGRAM FIRST-PROGRAMM.
