@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose: Shared name-scrubbing subroutine, pulled out of
+      *          Listing51's inline CLASS RealName clause so any
+      *          extract-loading job can validate a customer or
+      *          employee name field the same way and get back the
+      *          position of the first invalid character.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMECHK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS RealName IS "A" THRU "Z", "a" THRU "z", "'", SPACE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CharIdx                  PIC 99.
+       01 FoundInvalidSwitch       PIC X VALUE "N".
+           88 FoundInvalid         VALUE "Y".
+       LINKAGE SECTION.
+       01 NameCheckField           PIC X(15).
+       01 NameCheckTable REDEFINES NameCheckField.
+           02 NameCheckChar        PIC X OCCURS 15 TIMES.
+       01 NameCheckResult          PIC X.
+           88 NameCheckIsValid     VALUE "Y".
+           88 NameCheckIsInvalid   VALUE "N".
+       01 NameCheckBadPosition     PIC 99.
+       PROCEDURE DIVISION USING NameCheckField NameCheckResult
+               NameCheckBadPosition.
+       MAIN-PROCEDURE.
+           SET NameCheckIsValid TO TRUE
+           MOVE ZEROS TO NameCheckBadPosition
+           MOVE "N" TO FoundInvalidSwitch
+           PERFORM 1000-CHECK-CHARACTER VARYING CharIdx FROM 1 BY 1
+               UNTIL CharIdx > 15 OR FoundInvalid
+           GOBACK.
+
+       1000-CHECK-CHARACTER.
+           IF NameCheckChar (CharIdx) NOT RealName
+               SET NameCheckIsInvalid TO TRUE
+               SET FoundInvalid TO TRUE
+               MOVE CharIdx TO NameCheckBadPosition
+           END-IF.
+       END PROGRAM NAMECHK.
