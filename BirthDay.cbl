@@ -3,25 +3,674 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Added age-in-years calculation off the stored
+      *                   BirthDate and today's system date.
+      *   09/08/2026 AP - Added leap-year aware calendar validation of
+      *                   MonthOfBirth/DayOfBirth, rejecting bad dates
+      *                   to an error listing.
+      *   09/08/2026 AP - Converted to a batch processor that reads a
+      *                   BirthDate master extract and produces one
+      *                   report line per person instead of handling a
+      *                   single hardcoded date.
+      *   09/08/2026 AP - Added an upcoming-birthdays extract, sorted
+      *                   soonest first, for everyone whose birthday
+      *                   falls within the next 30 days of the system
+      *                   date.
+      *   09/08/2026 AP - Split validation from reporting behind a
+      *                   RUN-MODE PARM (V=validate-only, R=report-only
+      *                   off the validated extract, default runs both
+      *                   in one pass as before) and set RETURN-CODE
+      *                   from the validation error count, so the
+      *                   nightly job stream can skip the reporting
+      *                   step when the validation step abended.
+      *   09/08/2026 AP - Bracketed BirthReportFile with the shop's
+      *                   standard header/trailer records (RPTCTL.cpy).
+      *   09/08/2026 AP - Added a SORT step ahead of the reporting
+      *                   paragraphs so the age report and the
+      *                   upcoming-birthdays extract both walk records
+      *                   in MonthOfBirth/DayOfBirth calendar sequence
+      *                   regardless of the order the source extract
+      *                   (or the validated clean file) arrived in.
+      *   09/08/2026 AP - Added a CSV output mode, selected by passing
+      *                   a second "CSV" word after the RUN-MODE PARM,
+      *                   that writes the age report line per person as
+      *                   a comma-delimited record in BIRTHCSV.DAT
+      *                   instead of the fixed-column BirthReportFile,
+      *                   for loading into a spreadsheet.
+      *   09/08/2026 AP - Added a month-end control-break report
+      *                   (BIRTHMON.DAT), riding the existing month/day
+      *                   sort order to break on MonthOfBirth and print
+      *                   a count per month plus a grand total for the
+      *                   file.
+      *   09/08/2026 AP - Changed STOP RUN to GOBACK so this program
+      *                   can be CALLed from the new ShopMenu driver as
+      *                   well as run standalone.
+      *   09/08/2026 AP - Added print-style pagination to the age
+      *                   report - a page heading (with page number)
+      *                   is written every LinesPerPage detail lines,
+      *                   so BIRTHRPT.DAT can be handed straight to a
+      *                   printer instead of being one long scroll.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.BIRTHDAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BirthTranFile ASSIGN TO "BIRTHTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthCleanFile ASSIGN TO "BIRTHCLN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthReportFile ASSIGN TO "BIRTHRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthErrorFile ASSIGN TO "BIRTHERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthUpcomingFile ASSIGN TO "BIRTHUPC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthSortFile ASSIGN TO "SRTWK01".
+           SELECT BirthSortedFile ASSIGN TO "BIRTHSRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthCsvFile ASSIGN TO "BIRTHCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BirthMonthlyFile ASSIGN TO "BIRTHMON.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  BirthTranFile
+           RECORD CONTAINS 18 CHARACTERS.
+       01 BirthTranRecord.
+           02 TranPersonID                     PIC X(10).
+           02 TranBirthDate                    PIC 9(8).
+       FD  BirthCleanFile
+           RECORD CONTAINS 18 CHARACTERS.
+       01 BirthCleanRecord.
+           02 CleanPersonID                    PIC X(10).
+           02 CleanBirthDate                   PIC 9(8).
+       FD  BirthReportFile
+           RECORD CONTAINS 40 CHARACTERS.
+       01 BirthReportRecord.
+           02 ReportPersonID                   PIC X(10).
+           02 ReportSpace1                     PIC X(1).
+           02 ReportBirthDate                  PIC X(8).
+           02 ReportSpace2                     PIC X(1).
+           02 ReportAge                        PIC 999.
+           02 ReportReserved                   PIC X(17).
+       01 BirthReportPageHeading REDEFINES BirthReportRecord.
+           02 PageHeadingLine                  PIC X(40).
+           COPY "RPTCTL.cpy".
+       FD  BirthErrorFile
+           RECORD CONTAINS 50 CHARACTERS.
+       01 BirthErrorRecord.
+           02 ErrorPersonID                    PIC X(10).
+           02 ErrorBirthDate                   PIC X(8).
+           02 ErrorReason                      PIC X(30).
+           02 ErrorReserved                    PIC X(2).
+       FD  BirthUpcomingFile
+           RECORD CONTAINS 20 CHARACTERS.
+       01 BirthUpcomingRecord.
+           02 UpcomingPersonID                 PIC X(10).
+           02 UpcomingSpace1                   PIC X(1).
+           02 UpcomingMonthOfBirth             PIC 99.
+           02 UpcomingDateSlash                PIC X(1).
+           02 UpcomingDayOfBirth               PIC 99.
+           02 UpcomingSpace2                   PIC X(1).
+           02 UpcomingDaysUntil                PIC 999.
+       SD  BirthSortFile.
+       01 BirthSortRecord.
+           02 SortPersonID                     PIC X(10).
+           02 SortBirthDate.
+               03 SortYearOfBirth.
+                   04 SortCenturyOB            PIC 99.
+                   04 SortYearOB               PIC 99.
+               03 SortMonthOfBirth             PIC 99.
+               03 SortDayOfBirth               PIC 99.
+       FD  BirthSortedFile
+           RECORD CONTAINS 18 CHARACTERS.
+       01 BirthSortedRecord.
+           02 SortedPersonID                   PIC X(10).
+           02 SortedBirthDate                  PIC 9(8).
+       FD  BirthCsvFile
+           RECORD CONTAINS 23 CHARACTERS.
+       01 BirthCsvRecord.
+           02 CsvPersonID                      PIC X(10).
+           02 CsvComma1                        PIC X.
+           02 CsvBirthDate                     PIC X(8).
+           02 CsvComma2                        PIC X.
+           02 CsvAge                           PIC 999.
+       FD  BirthMonthlyFile
+           RECORD CONTAINS 40 CHARACTERS.
+       01 BirthMonthlyRecord.
+           02 MonthlyMonthOfBirth              PIC 99.
+           02 MonthlySpace1                    PIC X(1).
+           02 MonthlyBirthdayCount             PIC 9(5).
+           02 MonthlyReserved                  PIC X(15).
+           COPY "RPTCTL.cpy" REPLACING
+               ==ReportHeaderRecord== BY ==MonthlyHeaderRecord==
+               ==HeaderRecordType== BY ==MonthlyHeaderRecordType==
+               ==HeaderProgramName== BY ==MonthlyHeaderProgramName==
+               ==HeaderRunDate== BY ==MonthlyHeaderRunDate==
+               ==HeaderRunTime== BY ==MonthlyHeaderRunTime==
+               ==ReportTrailerRecord== BY ==MonthlyTrailerRecord==
+               ==TrailerRecordType== BY ==MonthlyTrailerRecordType==
+               ==TrailerRecordCount== BY ==MonthlyTrailerRecordCount==
+               ==TrailerControlTotal==
+                   BY ==MonthlyTrailerControlTotal==.
        WORKING-STORAGE SECTION.
-           01 BirthDate.
-               02 YearOfBirth.
-                   03  CenturyOB        PIC 99.
-                   03  YearOB           PIC 99.
-               02 MonthOfBirth          PIC 99.
-               02 DayOfBirth            PIC 99.
+       01 PersonID                  PIC X(10).
+       01 BirthDate.
+           02 YearOfBirth.
+               03  CenturyOB        PIC 99.
+               03  YearOB           PIC 99.
+           02 MonthOfBirth          PIC 99.
+           02 DayOfBirth            PIC 99.
+       01 FullBirthYear             PIC 9(4).
+       01 SystemDate.
+           02 SystemYear            PIC 9(4).
+           02 SystemMonth           PIC 99.
+           02 SystemDay             PIC 99.
+       01 CurrentAge                PIC 999.
+       01 DaysInMonthValues.
+           02 FILLER                PIC 99 VALUE 31.
+           02 FILLER                PIC 99 VALUE 28.
+           02 FILLER                PIC 99 VALUE 31.
+           02 FILLER                PIC 99 VALUE 30.
+           02 FILLER                PIC 99 VALUE 31.
+           02 FILLER                PIC 99 VALUE 30.
+           02 FILLER                PIC 99 VALUE 31.
+           02 FILLER                PIC 99 VALUE 31.
+           02 FILLER                PIC 99 VALUE 30.
+           02 FILLER                PIC 99 VALUE 31.
+           02 FILLER                PIC 99 VALUE 30.
+           02 FILLER                PIC 99 VALUE 31.
+       01 DaysInMonthTable REDEFINES DaysInMonthValues.
+           02 DaysInMonth           PIC 99 OCCURS 12 TIMES.
+       01 MaxDaysThisMonth          PIC 99.
+       01 DateValidSwitch           PIC X VALUE "Y".
+           88 DateIsValid           VALUE "Y".
+           88 DateIsInvalid         VALUE "N".
+       01 InvalidDateReason         PIC X(30).
+       01 Remainder4                PIC 9(4).
+       01 Remainder100              PIC 9(4).
+       01 Remainder400              PIC 9(4).
+       01 DivideQuotientWork        PIC 9(4).
+       01 CurrentCenturyDigits      PIC 99.
+       01 CurrentTwoDigitYear       PIC 99.
+       01 LeapYearCheckYear         PIC 9(4).
+       01 LeapYearSwitch            PIC X VALUE "N".
+           88 IsLeapYear            VALUE "Y".
+       01 NextSystemYear            PIC 9(4).
+       01 SystemYearLeapSwitch      PIC X VALUE "N".
+           88 SystemYearIsLeap      VALUE "Y".
+       01 EndOfFileSwitch           PIC X VALUE "N".
+           88 EndOfFile             VALUE "Y".
+       01 RecordCount               PIC 9(7) VALUE ZEROS.
+       01 ErrorCount                PIC 9(7) VALUE ZEROS.
+       01 ReportLineCount           PIC 9(7) VALUE ZEROS.
+       01 AgeControlTotal           PIC 9(9) VALUE ZEROS.
+       01 RunDate                   PIC 9(8).
+       01 SystemTimeOfDay           PIC 9(8).
+       01 RunTime                   PIC 9(6).
+       01 RunModeParm               PIC X(20).
+       01 RunMode                   PIC X VALUE "B".
+           88 ValidateOnlyMode      VALUE "V".
+           88 ReportOnlyMode        VALUE "R".
+           88 FullRunMode           VALUE "B".
+       01 RunModeToken               PIC X(8).
+       01 OutputFormatParm          PIC X(8).
+           88 CsvOutputMode         VALUE "CSV".
+       01 CumulativeDaysValues.
+           02 FILLER                PIC 999 VALUE 000.
+           02 FILLER                PIC 999 VALUE 031.
+           02 FILLER                PIC 999 VALUE 059.
+           02 FILLER                PIC 999 VALUE 090.
+           02 FILLER                PIC 999 VALUE 120.
+           02 FILLER                PIC 999 VALUE 151.
+           02 FILLER                PIC 999 VALUE 181.
+           02 FILLER                PIC 999 VALUE 212.
+           02 FILLER                PIC 999 VALUE 243.
+           02 FILLER                PIC 999 VALUE 273.
+           02 FILLER                PIC 999 VALUE 304.
+           02 FILLER                PIC 999 VALUE 334.
+       01 CumulativeDaysTable REDEFINES CumulativeDaysValues.
+           02 CumulativeDaysBeforeMonth PIC 999 OCCURS 12 TIMES.
+       01 BirthDayOfYear            PIC 999.
+       01 SystemDayOfYear           PIC 999.
+       01 DaysUntilBirthday         PIC 999.
+       01 UpcomingWindowDays        PIC 999 VALUE 030.
+       01 UpcomingCount             PIC 999 VALUE ZEROS.
+       01 UpcomingTable.
+           02 UpcomingEntry OCCURS 200 TIMES INDEXED BY UpcomingIdx.
+               03 UpcPersonID       PIC X(10).
+               03 UpcMonthOfBirth   PIC 99.
+               03 UpcDayOfBirth     PIC 99.
+               03 UpcDaysUntil      PIC 999.
+       01 SwapEntry.
+           02 SwapPersonID          PIC X(10).
+           02 SwapMonthOfBirth      PIC 99.
+           02 SwapDayOfBirth        PIC 99.
+           02 SwapDaysUntil         PIC 999.
+       01 BubbleDoneSwitch          PIC X VALUE "N".
+           88 BubbleDone            VALUE "Y".
+       01 PreviousMonthOfBirth      PIC 99 VALUE ZEROS.
+       01 MonthlyBirthdayTally      PIC 9(5) VALUE ZEROS.
+       01 MonthlyGrandTotal         PIC 9(7) VALUE ZEROS.
+       01 MonthlyLineCount          PIC 9(3) VALUE ZEROS.
+       01 PageNumber                PIC 9(3) VALUE ZEROS.
+       01 LinesOnPage               PIC 99 VALUE ZEROS.
+       01 LinesPerPage              PIC 99 VALUE 20.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE 19750215 TO BirthDate
-            DISPLAY "Month is = " CenturyOB
-            DISPLAY "Century of birth is = " YearOfBirth
-            DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth
-            MOVE ZEROS TO YearOfBirth
-            DISPLAY "Birth date = " BirthDate
-            STOP RUN.
+           ACCEPT RunModeParm FROM COMMAND-LINE
+           PERFORM 0500-SET-RUN-MODE
+           PERFORM 1000-INITIALIZE
+           ACCEPT SystemDate FROM DATE YYYYMMDD
+           PERFORM 2000-PROCESS-RECORD UNTIL EndOfFile
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       0500-SET-RUN-MODE.
+           MOVE "B" TO RunMode
+           IF RunModeParm (1:1) = "V" OR RunModeParm (1:1) = "R"
+               MOVE RunModeParm (1:1) TO RunMode
+           END-IF
+           UNSTRING RunModeParm DELIMITED BY SPACE
+               INTO RunModeToken OutputFormatParm
+           END-UNSTRING.
+
+       1000-INITIALIZE.
+           IF ValidateOnlyMode
+               OPEN INPUT BirthTranFile
+               OPEN OUTPUT BirthErrorFile
+               OPEN OUTPUT BirthCleanFile
+           END-IF
+           IF FullRunMode
+               OPEN OUTPUT BirthErrorFile
+               PERFORM 1040-SORT-TRAN-FILE
+               OPEN INPUT BirthSortedFile
+           END-IF
+           IF ReportOnlyMode
+               PERFORM 1045-SORT-CLEAN-FILE
+               OPEN INPUT BirthSortedFile
+           END-IF
+           IF NOT ValidateOnlyMode
+               IF CsvOutputMode
+                   OPEN OUTPUT BirthCsvFile
+               ELSE
+                   OPEN OUTPUT BirthReportFile
+               END-IF
+               OPEN OUTPUT BirthUpcomingFile
+               OPEN OUTPUT BirthMonthlyFile
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               ACCEPT SystemTimeOfDay FROM TIME
+               MOVE SystemTimeOfDay (1:6) TO RunTime
+               IF NOT CsvOutputMode
+                   PERFORM 1050-WRITE-REPORT-HEADER
+               END-IF
+               PERFORM 1060-WRITE-MONTHLY-HEADER
+           END-IF
+           MOVE ZEROS TO RecordCount
+           MOVE ZEROS TO ErrorCount
+           MOVE ZEROS TO UpcomingCount
+           MOVE ZEROS TO ReportLineCount
+           MOVE ZEROS TO AgeControlTotal
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       1040-SORT-TRAN-FILE.
+           SORT BirthSortFile
+               ON ASCENDING KEY SortMonthOfBirth SortDayOfBirth
+               USING BirthTranFile
+               GIVING BirthSortedFile.
+
+       1045-SORT-CLEAN-FILE.
+           SORT BirthSortFile
+               ON ASCENDING KEY SortMonthOfBirth SortDayOfBirth
+               USING BirthCleanFile
+               GIVING BirthSortedFile.
+
+       1050-WRITE-REPORT-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "BIRTHDAY" TO HeaderProgramName
+           MOVE RunDate    TO HeaderRunDate
+           MOVE RunTime    TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       1060-WRITE-MONTHLY-HEADER.
+           INITIALIZE MonthlyHeaderRecord
+           MOVE "BIRTHDAY" TO MonthlyHeaderProgramName
+           MOVE RunDate    TO MonthlyHeaderRunDate
+           MOVE RunTime    TO MonthlyHeaderRunTime
+           WRITE MonthlyHeaderRecord.
+
+       1100-READ-TRAN-RECORD.
+           IF ValidateOnlyMode
+               READ BirthTranFile
+                   AT END SET EndOfFile TO TRUE
+                   NOT AT END
+                       MOVE TranPersonID  TO PersonID
+                       MOVE TranBirthDate TO BirthDate
+               END-READ
+           ELSE
+               READ BirthSortedFile
+                   AT END SET EndOfFile TO TRUE
+                   NOT AT END
+                       MOVE SortedPersonID  TO PersonID
+                       MOVE SortedBirthDate TO BirthDate
+               END-READ
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO RecordCount
+           IF ReportOnlyMode
+               PERFORM 3000-CALCULATE-AGE
+               PERFORM 3050-WRITE-REPORT-LINE
+               ADD 1 TO ReportLineCount
+               ADD CurrentAge TO AgeControlTotal
+               PERFORM 5000-CHECK-UPCOMING-BIRTHDAY
+               PERFORM 6000-CHECK-MONTH-BREAK
+           ELSE
+               IF CenturyOB = ZERO
+                   PERFORM 4200-WINDOW-CENTURY
+               END-IF
+               PERFORM 4000-VALIDATE-BIRTHDATE
+               IF DateIsValid
+                   IF ValidateOnlyMode
+                       PERFORM 2100-WRITE-CLEAN-RECORD
+                   ELSE
+                       PERFORM 3000-CALCULATE-AGE
+                       PERFORM 3050-WRITE-REPORT-LINE
+                       ADD 1 TO ReportLineCount
+                       ADD CurrentAge TO AgeControlTotal
+                       PERFORM 5000-CHECK-UPCOMING-BIRTHDAY
+                       PERFORM 6000-CHECK-MONTH-BREAK
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       2100-WRITE-CLEAN-RECORD.
+           INITIALIZE BirthCleanRecord
+           MOVE PersonID  TO CleanPersonID
+           MOVE BirthDate TO CleanBirthDate
+           WRITE BirthCleanRecord.
+
+       3000-CALCULATE-AGE.
+           COMPUTE FullBirthYear = CenturyOB * 100 + YearOB
+           COMPUTE CurrentAge = SystemYear - FullBirthYear
+           IF SystemMonth < MonthOfBirth
+               OR (SystemMonth = MonthOfBirth AND
+                   SystemDay < DayOfBirth)
+               SUBTRACT 1 FROM CurrentAge
+           END-IF.
+
+       3050-WRITE-REPORT-LINE.
+           IF CsvOutputMode
+               INITIALIZE BirthCsvRecord
+               MOVE PersonID   TO CsvPersonID
+               MOVE ","        TO CsvComma1
+               MOVE BirthDate  TO CsvBirthDate
+               MOVE ","        TO CsvComma2
+               MOVE CurrentAge TO CsvAge
+               WRITE BirthCsvRecord
+           ELSE
+               PERFORM 3040-CHECK-PAGE-BREAK
+               INITIALIZE BirthReportRecord
+               MOVE PersonID   TO ReportPersonID
+               MOVE BirthDate  TO ReportBirthDate
+               MOVE CurrentAge TO ReportAge
+               WRITE BirthReportRecord
+           END-IF.
+
+       3040-CHECK-PAGE-BREAK.
+           IF PageNumber = ZERO OR LinesOnPage >= LinesPerPage
+               PERFORM 3045-WRITE-PAGE-HEADING
+           END-IF
+           ADD 1 TO LinesOnPage.
+
+       3045-WRITE-PAGE-HEADING.
+           ADD 1 TO PageNumber
+           INITIALIZE BirthReportRecord
+           STRING "BIRTHDAY AGE REPORT" DELIMITED BY SIZE
+                  "   PAGE " DELIMITED BY SIZE
+                  PageNumber DELIMITED BY SIZE
+               INTO PageHeadingLine
+           END-STRING
+           WRITE BirthReportRecord
+           MOVE ZEROS TO LinesOnPage.
+
+       4000-VALIDATE-BIRTHDATE.
+           SET DateIsValid TO TRUE
+           MOVE SPACES TO InvalidDateReason
+           IF MonthOfBirth < 1 OR MonthOfBirth > 12
+               SET DateIsInvalid TO TRUE
+               MOVE "INVALID MONTH OF BIRTH" TO InvalidDateReason
+           ELSE
+               MOVE DaysInMonth (MonthOfBirth) TO MaxDaysThisMonth
+               IF MonthOfBirth = 2
+                   PERFORM 4100-ADJUST-FEBRUARY-FOR-LEAP-YEAR
+               END-IF
+               IF DayOfBirth < 1 OR DayOfBirth > MaxDaysThisMonth
+                   SET DateIsInvalid TO TRUE
+                   MOVE "INVALID DAY FOR MONTH OF BIRTH"
+                       TO InvalidDateReason
+               END-IF
+           END-IF
+           IF DateIsInvalid
+               PERFORM 4900-LOG-DATE-ERROR
+           END-IF.
+
+       4200-WINDOW-CENTURY.
+           DIVIDE SystemYear BY 100
+               GIVING CurrentCenturyDigits REMAINDER CurrentTwoDigitYear
+           IF YearOB > CurrentTwoDigitYear
+               COMPUTE CenturyOB = CurrentCenturyDigits - 1
+           ELSE
+               MOVE CurrentCenturyDigits TO CenturyOB
+           END-IF.
+
+       4100-ADJUST-FEBRUARY-FOR-LEAP-YEAR.
+           COMPUTE FullBirthYear = CenturyOB * 100 + YearOB
+           MOVE FullBirthYear TO LeapYearCheckYear
+           PERFORM 4150-CHECK-LEAP-YEAR
+           IF IsLeapYear
+               MOVE 29 TO MaxDaysThisMonth
+           END-IF.
+
+       4150-CHECK-LEAP-YEAR.
+           MOVE "N" TO LeapYearSwitch
+           DIVIDE LeapYearCheckYear BY 4
+               GIVING DivideQuotientWork REMAINDER Remainder4
+           DIVIDE LeapYearCheckYear BY 100
+               GIVING DivideQuotientWork REMAINDER Remainder100
+           DIVIDE LeapYearCheckYear BY 400
+               GIVING DivideQuotientWork REMAINDER Remainder400
+           IF Remainder4 = 0 AND
+               (Remainder100 NOT = 0 OR Remainder400 = 0)
+               SET IsLeapYear TO TRUE
+           END-IF.
+
+       4900-LOG-DATE-ERROR.
+           ADD 1 TO ErrorCount
+           DISPLAY "*** Invalid birth date rejected for "
+                   PersonID ": " InvalidDateReason
+           INITIALIZE BirthErrorRecord
+           MOVE PersonID TO ErrorPersonID
+           MOVE BirthDate TO ErrorBirthDate
+           MOVE InvalidDateReason TO ErrorReason
+           WRITE BirthErrorRecord.
+
+       5000-CHECK-UPCOMING-BIRTHDAY.
+      *    The birthday recurs every year on MonthOfBirth/DayOfBirth,
+      *    so its day-of-year position depends on whether THIS year
+      *    (or, once it has already passed this year, NEXT year) is
+      *    a leap year - not on whether the birth year itself was.
+           MOVE SystemYear TO LeapYearCheckYear
+           PERFORM 4150-CHECK-LEAP-YEAR
+           MOVE LeapYearSwitch TO SystemYearLeapSwitch
+
+           MOVE CumulativeDaysBeforeMonth (SystemMonth) TO
+               SystemDayOfYear
+           ADD SystemDay TO SystemDayOfYear
+           IF SystemMonth > 2 AND SystemYearIsLeap
+               ADD 1 TO SystemDayOfYear
+           END-IF
+
+           MOVE CumulativeDaysBeforeMonth (MonthOfBirth) TO
+               BirthDayOfYear
+           ADD DayOfBirth TO BirthDayOfYear
+           IF MonthOfBirth > 2 AND SystemYearIsLeap
+               ADD 1 TO BirthDayOfYear
+           END-IF
+
+           IF BirthDayOfYear >= SystemDayOfYear
+               COMPUTE DaysUntilBirthday =
+                   BirthDayOfYear - SystemDayOfYear
+           ELSE
+      *        Birthday already passed this year, so its next
+      *        occurrence falls in NextSystemYear - recompute its
+      *        day-of-year using that year's leap status.
+               COMPUTE NextSystemYear = SystemYear + 1
+               MOVE NextSystemYear TO LeapYearCheckYear
+               PERFORM 4150-CHECK-LEAP-YEAR
+               MOVE CumulativeDaysBeforeMonth (MonthOfBirth) TO
+                   BirthDayOfYear
+               ADD DayOfBirth TO BirthDayOfYear
+               IF MonthOfBirth > 2 AND IsLeapYear
+                   ADD 1 TO BirthDayOfYear
+               END-IF
+               IF SystemYearIsLeap
+                   COMPUTE DaysUntilBirthday =
+                       BirthDayOfYear - SystemDayOfYear + 366
+               ELSE
+                   COMPUTE DaysUntilBirthday =
+                       BirthDayOfYear - SystemDayOfYear + 365
+               END-IF
+           END-IF
+           IF DaysUntilBirthday <= UpcomingWindowDays
+               AND UpcomingCount < 200
+               PERFORM 5100-ADD-UPCOMING-ENTRY
+           END-IF.
+
+       5100-ADD-UPCOMING-ENTRY.
+           ADD 1 TO UpcomingCount
+           SET UpcomingIdx TO UpcomingCount
+           MOVE PersonID        TO UpcPersonID (UpcomingIdx)
+           MOVE MonthOfBirth    TO UpcMonthOfBirth (UpcomingIdx)
+           MOVE DayOfBirth      TO UpcDayOfBirth (UpcomingIdx)
+           MOVE DaysUntilBirthday TO UpcDaysUntil (UpcomingIdx)
+           PERFORM 5200-BUBBLE-UP-NEW-ENTRY.
+
+       5200-BUBBLE-UP-NEW-ENTRY.
+           MOVE "N" TO BubbleDoneSwitch
+           PERFORM 5210-BUBBLE-STEP
+               UNTIL BubbleDone OR UpcomingIdx = 1.
+
+       5210-BUBBLE-STEP.
+           IF UpcDaysUntil (UpcomingIdx) >=
+                   UpcDaysUntil (UpcomingIdx - 1)
+               SET BubbleDone TO TRUE
+           ELSE
+               PERFORM 5220-SWAP-WITH-PREVIOUS
+               SET UpcomingIdx DOWN BY 1
+           END-IF.
+
+       5220-SWAP-WITH-PREVIOUS.
+           MOVE UpcomingEntry (UpcomingIdx)       TO SwapEntry
+           MOVE UpcomingEntry (UpcomingIdx - 1)   TO
+               UpcomingEntry (UpcomingIdx)
+           MOVE SwapEntry TO UpcomingEntry (UpcomingIdx - 1).
+
+       5300-WRITE-UPCOMING-REPORT.
+           SET UpcomingIdx TO 1
+           PERFORM 5310-WRITE-UPCOMING-LINE
+               UNTIL UpcomingIdx > UpcomingCount.
+
+       5310-WRITE-UPCOMING-LINE.
+           INITIALIZE BirthUpcomingRecord
+           MOVE UpcPersonID (UpcomingIdx)     TO UpcomingPersonID
+           MOVE UpcMonthOfBirth (UpcomingIdx) TO UpcomingMonthOfBirth
+           MOVE "/"                           TO UpcomingDateSlash
+           MOVE UpcDayOfBirth (UpcomingIdx)   TO UpcomingDayOfBirth
+           MOVE UpcDaysUntil (UpcomingIdx)    TO UpcomingDaysUntil
+           WRITE BirthUpcomingRecord
+           SET UpcomingIdx UP BY 1.
+
+       5320-WRITE-REPORT-TRAILER.
+           INITIALIZE ReportTrailerRecord
+           MOVE ReportLineCount TO TrailerRecordCount
+           MOVE AgeControlTotal TO TrailerControlTotal
+           WRITE ReportTrailerRecord.
+
+       6000-CHECK-MONTH-BREAK.
+           IF PreviousMonthOfBirth = ZERO
+               MOVE MonthOfBirth TO PreviousMonthOfBirth
+           ELSE
+               IF MonthOfBirth NOT = PreviousMonthOfBirth
+                   PERFORM 6100-WRITE-MONTH-LINE
+                   MOVE MonthOfBirth TO PreviousMonthOfBirth
+                   MOVE ZEROS TO MonthlyBirthdayTally
+               END-IF
+           END-IF
+           ADD 1 TO MonthlyBirthdayTally
+           ADD 1 TO MonthlyGrandTotal.
+
+       6100-WRITE-MONTH-LINE.
+           INITIALIZE BirthMonthlyRecord
+           MOVE PreviousMonthOfBirth TO MonthlyMonthOfBirth
+           MOVE MonthlyBirthdayTally TO MonthlyBirthdayCount
+           WRITE BirthMonthlyRecord
+           ADD 1 TO MonthlyLineCount.
+
+       6200-WRITE-MONTHLY-TRAILER.
+           IF PreviousMonthOfBirth NOT = ZERO
+               PERFORM 6100-WRITE-MONTH-LINE
+           END-IF
+           INITIALIZE MonthlyTrailerRecord
+           MOVE MonthlyLineCount TO MonthlyTrailerRecordCount
+           MOVE MonthlyGrandTotal TO MonthlyTrailerControlTotal
+           WRITE MonthlyTrailerRecord.
+
+       9000-TERMINATE.
+           IF NOT ValidateOnlyMode
+               PERFORM 5300-WRITE-UPCOMING-REPORT
+               IF NOT CsvOutputMode
+                   PERFORM 5320-WRITE-REPORT-TRAILER
+               END-IF
+               PERFORM 6200-WRITE-MONTHLY-TRAILER
+               CLOSE BirthMonthlyFile
+           END-IF
+           DISPLAY "Birthdate records processed = " RecordCount
+           IF NOT ReportOnlyMode
+               DISPLAY "Validation errors = " ErrorCount
+           END-IF
+           IF NOT ValidateOnlyMode
+               DISPLAY "Upcoming birthdays (next 30 days) = "
+                       UpcomingCount
+           END-IF
+           IF ValidateOnlyMode
+               CLOSE BirthTranFile
+               CLOSE BirthErrorFile
+               CLOSE BirthCleanFile
+           END-IF
+           IF FullRunMode
+               CLOSE BirthErrorFile
+               CLOSE BirthSortedFile
+           END-IF
+           IF ReportOnlyMode
+               CLOSE BirthSortedFile
+           END-IF
+           IF NOT ValidateOnlyMode
+               IF CsvOutputMode
+                   CLOSE BirthCsvFile
+               ELSE
+                   CLOSE BirthReportFile
+               END-IF
+               CLOSE BirthUpcomingFile
+           END-IF
+           IF NOT ReportOnlyMode
+               IF ErrorCount > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
        END PROGRAM BIRTHDAY.
