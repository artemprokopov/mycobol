@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Purpose:   shared shop-wide validation-threshold record layout.
+      *            SHOPPARM.DAT holds one record per program, keyed by
+      *            ParmProgramId, so a business rule that used to be a
+      *            literal baked into a program's source (a valid
+      *            character range, a valid code range, and so on) can
+      *            be changed by editing this data file instead of
+      *            recompiling and redeploying every program that uses
+      *            it. COPY this into any program's FILE SECTION for
+      *            an FD naming the parameter file, and have that
+      *            program scan for the row whose ParmProgramId
+      *            matches its own program name - the same optional-
+      *            file pattern already used for ARITHPARM.DAT and
+      *            Test.cbl's rounding-tolerance parameter, but shared
+      *            across every program instead of one file per
+      *            program.
+      ******************************************************************
+       01 ShopParmRecord.
+           02 ParmProgramId        PIC X(8).
+           02 ParmSpace1           PIC X.
+           02 ParmLowValue         PIC X(3).
+           02 ParmSpace2           PIC X.
+           02 ParmHighValue        PIC X(3).
