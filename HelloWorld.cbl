@@ -3,78 +3,369 @@
       * Date: 21/04/2017
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Read FirstNumber/SecondNumber/ThirdNumber from
+      *                   a transaction file instead of VALUE clauses so
+      *                   the ADD/SUBTRACT demo can run against a whole
+      *                   day's worth of test cases in one job.
+      *   09/08/2026 AP - Bracketed HelloExceptFile with the shop's
+      *                   standard header/trailer records (RPTCTL.cpy)
+      *                   so it reconciles the same way as every other
+      *                   program's output file.
+      *   09/08/2026 AP - Added checkpoint/restart: a checkpoint record
+      *                   is written every CheckpointInterval records,
+      *                   and a restart skips back to the last
+      *                   checkpoint instead of reprocessing the whole
+      *                   transaction file after an abend.
+      *   09/08/2026 AP - Added a CSV output mode, selected by passing
+      *                   "CSV" on the command line, that writes one
+      *                   comma-delimited detail line per transaction
+      *                   to HELLOCSV.DAT instead of the narrated
+      *                   DISPLAY walkthrough, for loading into a
+      *                   spreadsheet.
+      *   09/08/2026 AP - Changed STOP RUN to GOBACK so this program
+      *                   can be CALLed from the new ShopMenu driver as
+      *                   well as run standalone.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.HELLOWORLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HelloTranFile ASSIGN TO "HELLOTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HelloExceptFile ASSIGN TO "HELLOEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HelloCheckpointFile ASSIGN TO "HELLOCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HelloCheckpointFileStatus.
+           SELECT HelloCsvFile ASSIGN TO "HELLOCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  HelloTranFile
+           RECORD CONTAINS 9 CHARACTERS.
+       01 HelloTranRecord.
+           02 TranFirstNumber                  PIC 999.
+           02 TranSecondNumber                 PIC 999.
+           02 TranThirdNumber                  PIC 999.
+       FD  HelloCsvFile
+           RECORD CONTAINS 34 CHARACTERS.
+       01 HelloCsvRecord.
+           02 CsvRecordCount                   PIC 9(7).
+           02 CsvComma1                        PIC X.
+           02 CsvFirstNumber                   PIC 999.
+           02 CsvComma2                        PIC X.
+           02 CsvSecondNumber                  PIC 999.
+           02 CsvComma3                        PIC X.
+           02 CsvThirdNumber                   PIC 999.
+           02 CsvComma4                        PIC X.
+           02 CsvResultNumber                  PIC 999999.
+           02 CsvComma5                        PIC X.
+           02 CsvResultNumber2                 PIC 999999.
+       FD  HelloCheckpointFile
+           RECORD CONTAINS 23 CHARACTERS.
+       01 HelloCheckpointRecord.
+           02 CheckpointRecordCount            PIC 9(7).
+           02 CheckpointControlTotal           PIC 9(9).
+           02 CheckpointExceptionCount         PIC 9(7).
+       FD  HelloExceptFile
+           RECORD CONTAINS 30 CHARACTERS.
+       01 HelloExceptRecord.
+           02 ExceptReasonCode                 PIC X(3).
+           02 ExceptFirstNumber                PIC 999.
+           02 ExceptSecondNumber               PIC 999.
+           02 ExceptReserved                   PIC X(21).
+           COPY "RPTCTL.cpy".
        WORKING-STORAGE SECTION.
-       01 FirstNumber                          PIC 999 VALUE 9.
-       01 SecondNumber                         PIC 999 VALUE 7.
-       01 ThirdNumber                          PIC 999 VALUE 6.
+       01 FirstNumber                          PIC 999.
+       01 SecondNumber                         PIC 999.
+       01 ThirdNumber                          PIC 999.
        01 ResultNumber                         PIC 999999.
        01 ResultNumber1                        PIC 999999.
        01 ResultNumber2                        PIC 999999.
+       01 EndOfFileSwitch                      PIC X VALUE "N".
+           88 EndOfFile                        VALUE "Y".
+       01 RecordCount                          PIC 9(7) VALUE ZEROS.
+       01 ControlTotal                         PIC 9(9) VALUE ZEROS.
+       01 ExceptionCount                       PIC 9(7) VALUE ZEROS.
+       01 RunDate                              PIC 9(8).
+       01 SystemTimeOfDay                      PIC 9(8).
+       01 RunTime                              PIC 9(6).
+       01 HelloCheckpointFileStatus            PIC XX.
+           88 HelloCheckpointFileOK            VALUE "00".
+       01 CheckpointInterval                   PIC 9(3) VALUE 010.
+       01 CheckpointQuotient                   PIC 9(4) VALUE ZEROS.
+       01 CheckpointRemainder                  PIC 9(3) VALUE ZEROS.
+       01 RestartRecordCount                   PIC 9(7) VALUE ZEROS.
+       01 RestartControlTotal                  PIC 9(9) VALUE ZEROS.
+       01 RestartExceptionCount                PIC 9(7) VALUE ZEROS.
+       01 SkipCount                            PIC 9(7) VALUE ZEROS.
+       01 OutputFormatParm                     PIC X(8).
+           88 CsvOutputMode                    VALUE "CSV".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "01 FirstNumber  PIC 999 VALUE 10."
-           DISPLAY "01 SecondNumber PIC 999 VALUE 10."
-           DISPLAY "01 ThirdNumber  PIC 999 VALUE 10."
-           DISPLAY "01 ResultNumber PIC 999999."
+           ACCEPT OutputFormatParm FROM COMMAND-LINE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL EndOfFile
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT HelloTranFile
+           OPEN OUTPUT HelloExceptFile
+           IF CsvOutputMode
+               OPEN OUTPUT HelloCsvFile
+           END-IF
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           MOVE ZEROS TO RecordCount
+           MOVE ZEROS TO ControlTotal
+           MOVE ZEROS TO ExceptionCount
+           PERFORM 1050-WRITE-EXCEPT-HEADER
+           PERFORM 1060-READ-CHECKPOINT
+           IF RestartRecordCount > ZEROS
+               DISPLAY "*** Restarting after checkpoint - skipping "
+                       RestartRecordCount
+                       " previously processed records ***"
+               PERFORM 1070-SKIP-RESTARTED-RECORD
+                   VARYING SkipCount FROM 1 BY 1
+                   UNTIL SkipCount > RestartRecordCount
+               MOVE RestartRecordCount   TO RecordCount
+               MOVE RestartControlTotal  TO ControlTotal
+               MOVE RestartExceptionCount TO ExceptionCount
+           END-IF
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       1050-WRITE-EXCEPT-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "HELLOWLD" TO HeaderProgramName
+           MOVE RunDate    TO HeaderRunDate
+           MOVE RunTime    TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       1060-READ-CHECKPOINT.
+           MOVE ZEROS TO RestartRecordCount
+           MOVE ZEROS TO RestartControlTotal
+           MOVE ZEROS TO RestartExceptionCount
+           OPEN INPUT HelloCheckpointFile
+           IF HelloCheckpointFileOK
+               READ HelloCheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecordCount
+                           TO RestartRecordCount
+                       MOVE CheckpointControlTotal
+                           TO RestartControlTotal
+                       MOVE CheckpointExceptionCount
+                           TO RestartExceptionCount
+               END-READ
+               CLOSE HelloCheckpointFile
+           END-IF.
+
+       1070-SKIP-RESTARTED-RECORD.
+           READ HelloTranFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       1100-READ-TRAN-RECORD.
+           READ HelloTranFile
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO RecordCount
+           MOVE TranFirstNumber  TO FirstNumber
+           MOVE TranSecondNumber TO SecondNumber
+           MOVE TranThirdNumber  TO ThirdNumber
+           IF CsvOutputMode
+               PERFORM 2060-CSV-ARITHMETIC-DEMO
+           ELSE
+               PERFORM 2050-DISPLAY-ARITHMETIC-DEMO
+           END-IF
+           PERFORM 2900-WRITE-CHECKPOINT-IF-DUE
+           PERFORM 1100-READ-TRAN-RECORD.
+
+       2050-DISPLAY-ARITHMETIC-DEMO.
            DISPLAY "**************************************************"
-            DISPLAY "ADD FirstNumber TO SecondNumber"
-            DISPLAY "Берем первое число " FirstNumber
-               " складываем со вторым " SecondNumber
-               " и кладем результат в второе "
-               "число  получаем: "
-               WITH NO ADVANCING
-            END-DISPLAY
-            ADD FirstNumber TO SecondNumber
-            DISPLAY SecondNumber
-            DISPLAY "**************************************************"
-            DISPLAY "ADD FirstNumber TO SecondNumber "
-                   "GIVING ResultNumber"
-            DISPLAY "Берем первое число " FirstNumber
-               " складываем со вторым " SecondNumber
-               " и кладем результат в третье "
-               "число  получаем: "
-               WITH NO ADVANCING
-            END-DISPLAY
-            ADD FirstNumber TO SecondNumber GIVING ResultNumber
-            DISPLAY ResultNumber
-            DISPLAY "**************************************************"
-            DISPLAY "ADD FirstNumber TO SecondNumber, ThreadNumber"
-            DISPLAY "Берем первое число " FirstNumber
-               " складываем со "
-               "вторым и третьем "
-               SecondNumber" "ThirdNumber
-               " и кладем результат в "
-               " второе третье "
-               " число  получаем: "
-               WITH NO ADVANCING
-            END-DISPLAY
-            ADD FirstNumber TO SecondNumber, ThirdNumber
-            DISPLAY SecondNumber" "ThirdNumber
-            DISPLAY "**************************************************"
-            DISPLAY "SUBTRACT FirstNumber FROM SecondNumber"
-            DISPLAY "Берем первое число " FirstNumber
-               " вычитаем из второго " SecondNumber
-               " и кладем результат в второе "
-               "число  получаем: "
-               WITH NO ADVANCING
-            END-DISPLAY
-            SUBTRACT FirstNumber FROM SecondNumber
-            DISPLAY SecondNumber
-            DISPLAY "**************************************************"
-            DISPLAY "SUBTRACT FirstNumber FROM SecondNumber "
-                   "GIVING ResultNumber"
-            DISPLAY "Берем первое число " FirstNumber
-               " вычитаем из второго " SecondNumber
-               " и кладем результат в третье "
-               "число  получаем: "
-               WITH NO ADVANCING
-            END-DISPLAY
-            SUBTRACT FirstNumber FROM SecondNumber GIVING ResultNumber
-            DISPLAY ResultNumber
-            STOP RUN.
+           DISPLAY "ADD FirstNumber TO SecondNumber"
+           DISPLAY "Берем первое число " FirstNumber
+              " складываем со вторым " SecondNumber
+              " и кладем результат в второе "
+              "число  получаем: "
+              WITH NO ADVANCING
+           END-DISPLAY
+           ADD FirstNumber TO SecondNumber
+           DISPLAY SecondNumber
+           DISPLAY "**************************************************"
+           DISPLAY "ADD FirstNumber TO SecondNumber "
+                  "GIVING ResultNumber"
+           DISPLAY "Берем первое число " FirstNumber
+              " складываем со вторым " SecondNumber
+              " и кладем результат в третье "
+              "число  получаем: "
+              WITH NO ADVANCING
+           END-DISPLAY
+           ADD FirstNumber TO SecondNumber GIVING ResultNumber
+           DISPLAY ResultNumber
+           DISPLAY "**************************************************"
+           DISPLAY "ADD FirstNumber TO SecondNumber, ThreadNumber"
+           DISPLAY "Берем первое число " FirstNumber
+              " складываем со "
+              "вторым и третьем "
+              SecondNumber" "ThirdNumber
+              " и кладем результат в "
+              " второе третье "
+              " число  получаем: "
+              WITH NO ADVANCING
+           END-DISPLAY
+           ADD FirstNumber TO SecondNumber, ThirdNumber
+           DISPLAY SecondNumber" "ThirdNumber
+           DISPLAY "**************************************************"
+           DISPLAY "SUBTRACT FirstNumber FROM SecondNumber"
+           DISPLAY "Берем первое число " FirstNumber
+              " вычитаем из второго " SecondNumber
+              " и кладем результат в второе "
+              "число  получаем: "
+              WITH NO ADVANCING
+           END-DISPLAY
+           IF FirstNumber > SecondNumber
+               PERFORM 2110-LOG-SUBTRACT-EXCEPTION
+           ELSE
+               SUBTRACT FirstNumber FROM SecondNumber
+           END-IF
+           DISPLAY SecondNumber
+           DISPLAY "**************************************************"
+           DISPLAY "SUBTRACT FirstNumber FROM SecondNumber "
+                  "GIVING ResultNumber"
+           DISPLAY "Берем первое число " FirstNumber
+              " вычитаем из второго " SecondNumber
+              " и кладем результат в третье "
+              "число  получаем: "
+              WITH NO ADVANCING
+           END-DISPLAY
+           IF FirstNumber > SecondNumber
+               PERFORM 2110-LOG-SUBTRACT-EXCEPTION
+               MOVE ZEROS TO ResultNumber
+           ELSE
+               SUBTRACT FirstNumber FROM SecondNumber
+                   GIVING ResultNumber
+           END-IF
+           DISPLAY ResultNumber
+           ADD ResultNumber TO ControlTotal
+           PERFORM 2200-MULTIPLY-DEMO.
+
+       2200-MULTIPLY-DEMO.
+           DISPLAY "**************************************************"
+           DISPLAY "MULTIPLY FirstNumber BY SecondNumber BY ThirdNumber"
+                   " GIVING ResultNumber2"
+           COMPUTE ResultNumber2 =
+                   FirstNumber * SecondNumber * ThirdNumber
+               ON SIZE ERROR
+                   PERFORM 2210-LOG-MULTIPLY-EXCEPTION
+           END-COMPUTE
+           DISPLAY ResultNumber2.
+
+       2060-CSV-ARITHMETIC-DEMO.
+           ADD FirstNumber TO SecondNumber
+           ADD FirstNumber TO SecondNumber GIVING ResultNumber
+           ADD FirstNumber TO SecondNumber, ThirdNumber
+           IF FirstNumber > SecondNumber
+               PERFORM 2110-LOG-SUBTRACT-EXCEPTION
+           ELSE
+               SUBTRACT FirstNumber FROM SecondNumber
+           END-IF
+           IF FirstNumber > SecondNumber
+               PERFORM 2110-LOG-SUBTRACT-EXCEPTION
+               MOVE ZEROS TO ResultNumber
+           ELSE
+               SUBTRACT FirstNumber FROM SecondNumber
+                   GIVING ResultNumber
+           END-IF
+           ADD ResultNumber TO ControlTotal
+           COMPUTE ResultNumber2 =
+                   FirstNumber * SecondNumber * ThirdNumber
+               ON SIZE ERROR
+                   PERFORM 2210-LOG-MULTIPLY-EXCEPTION
+           END-COMPUTE
+           PERFORM 2950-WRITE-CSV-DETAIL-LINE.
+
+       2950-WRITE-CSV-DETAIL-LINE.
+           INITIALIZE HelloCsvRecord
+           MOVE RecordCount   TO CsvRecordCount
+           MOVE ","           TO CsvComma1
+           MOVE TranFirstNumber  TO CsvFirstNumber
+           MOVE ","           TO CsvComma2
+           MOVE TranSecondNumber TO CsvSecondNumber
+           MOVE ","           TO CsvComma3
+           MOVE TranThirdNumber  TO CsvThirdNumber
+           MOVE ","           TO CsvComma4
+           MOVE ResultNumber  TO CsvResultNumber
+           MOVE ","           TO CsvComma5
+           MOVE ResultNumber2 TO CsvResultNumber2
+           WRITE HelloCsvRecord.
+
+       2210-LOG-MULTIPLY-EXCEPTION.
+           DISPLAY "*** Exception: MULTIPLY result exceeds "
+                   "PIC 999999 - logged ***"
+           INITIALIZE HelloExceptRecord
+           MOVE "MUL"          TO ExceptReasonCode
+           MOVE FirstNumber    TO ExceptFirstNumber
+           MOVE SecondNumber   TO ExceptSecondNumber
+           WRITE HelloExceptRecord
+           ADD 1 TO ExceptionCount
+           MOVE ZEROS TO ResultNumber2.
+
+       2110-LOG-SUBTRACT-EXCEPTION.
+           DISPLAY "*** Exception: SUBTRACT would go negative - "
+                   "logged, second number left unchanged ***"
+           INITIALIZE HelloExceptRecord
+           MOVE "SUB"          TO ExceptReasonCode
+           MOVE FirstNumber    TO ExceptFirstNumber
+           MOVE SecondNumber   TO ExceptSecondNumber
+           WRITE HelloExceptRecord
+           ADD 1 TO ExceptionCount.
+
+       2900-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE RecordCount BY CheckpointInterval
+               GIVING CheckpointQuotient REMAINDER CheckpointRemainder
+           IF CheckpointRemainder = ZERO
+               PERFORM 2910-WRITE-CHECKPOINT
+           END-IF.
+
+       2910-WRITE-CHECKPOINT.
+           OPEN OUTPUT HelloCheckpointFile
+           MOVE RecordCount     TO CheckpointRecordCount
+           MOVE ControlTotal    TO CheckpointControlTotal
+           MOVE ExceptionCount  TO CheckpointExceptionCount
+           WRITE HelloCheckpointRecord
+           CLOSE HelloCheckpointFile.
+
+       9000-TERMINATE.
+           DISPLAY "**************************************************"
+           DISPLAY "Records processed  = " RecordCount
+           DISPLAY "Control total      = " ControlTotal
+           PERFORM 9100-WRITE-EXCEPT-TRAILER
+           PERFORM 9200-RESET-CHECKPOINT
+           CLOSE HelloTranFile
+           CLOSE HelloExceptFile
+           IF CsvOutputMode
+               CLOSE HelloCsvFile
+           END-IF.
+
+       9100-WRITE-EXCEPT-TRAILER.
+           INITIALIZE ReportTrailerRecord
+           MOVE ExceptionCount TO TrailerRecordCount
+           MOVE ControlTotal   TO TrailerControlTotal
+           WRITE ReportTrailerRecord.
+
+       9200-RESET-CHECKPOINT.
+           OPEN OUTPUT HelloCheckpointFile
+           MOVE ZEROS TO CheckpointRecordCount
+           MOVE ZEROS TO CheckpointControlTotal
+           MOVE ZEROS TO CheckpointExceptionCount
+           WRITE HelloCheckpointRecord
+           CLOSE HelloCheckpointFile.
        END PROGRAM HELLOWORLD.
