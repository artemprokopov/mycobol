@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - New program: scans a flat extract of the City
+      *                   Master file (CITYEXTR.DAT, same record shape
+      *                   as the live indexed CITYMSTR.DAT) for
+      *                   duplicate CityMasterCode or CityMasterName
+      *                   values before that extract is loaded into
+      *                   production, since a bad manual edit to the
+      *                   flat maintenance file is exactly the kind of
+      *                   thing that slips through and lets two
+      *                   branches collide on one code.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CityDupCheck.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CityExtractFile ASSIGN TO "CITYEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CityDupExceptFile ASSIGN TO "CITYDUPX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CityExtractFile
+           RECORD CONTAINS 31 CHARACTERS.
+           COPY "CITYMSTR.cpy".
+       FD  CityDupExceptFile
+           RECORD CONTAINS 41 CHARACTERS.
+       01 CityDupExceptRecord.
+           02 DupCityCode                      PIC 99.
+           02 DupSpace1                        PIC X.
+           02 DupCityName                      PIC X(15).
+           02 DupSpace2                        PIC X.
+           02 DupReasonText                    PIC X(13).
+           COPY "RPTCTL.cpy".
+       WORKING-STORAGE SECTION.
+       01 CityExtractEndSwitch        PIC X VALUE "N".
+           88 EndOfCityExtract        VALUE "Y".
+       01 RunDate                     PIC 9(8).
+       01 SystemTimeOfDay             PIC 9(8).
+       01 RunTime                     PIC 9(6).
+       01 CityExtractRecordCount      PIC 9(5) VALUE ZEROS.
+       01 CityDupExceptionCount       PIC 9(5) VALUE ZEROS.
+       01 SeenCityTable.
+           02 SeenCityEntry OCCURS 99 TIMES INDEXED BY SeenCityIdx.
+               03 SeenCityCode          PIC 99.
+               03 SeenCityName          PIC X(15).
+       01 SeenCityEntryCount          PIC 99 VALUE ZEROS.
+       01 CodeFoundSwitch              PIC X VALUE "N".
+           88 CodeAlreadySeen           VALUE "Y".
+       01 NameFoundSwitch              PIC X VALUE "N".
+           88 NameAlreadySeen           VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CITY-RECORD
+               UNTIL EndOfCityExtract
+           PERFORM 9000-TERMINATE
+           DISPLAY "City extract records checked = "
+                   CityExtractRecordCount
+           DISPLAY "Duplicate codes/names found   = "
+                   CityDupExceptionCount
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           OPEN INPUT CityExtractFile
+           OPEN OUTPUT CityDupExceptFile
+           PERFORM 1050-WRITE-EXCEPTION-HEADER
+           PERFORM 1100-READ-CITY-RECORD.
+
+       1050-WRITE-EXCEPTION-HEADER.
+           INITIALIZE ReportHeaderRecord
+           MOVE "CTYDUPCK" TO HeaderProgramName
+           MOVE RunDate     TO HeaderRunDate
+           MOVE RunTime     TO HeaderRunTime
+           WRITE ReportHeaderRecord.
+
+       1100-READ-CITY-RECORD.
+           READ CityExtractFile
+               AT END SET EndOfCityExtract TO TRUE
+           END-READ.
+
+       2000-PROCESS-CITY-RECORD.
+           ADD 1 TO CityExtractRecordCount
+           PERFORM 2100-CHECK-DUPLICATE-CODE
+           PERFORM 2200-CHECK-DUPLICATE-NAME
+           IF CodeAlreadySeen OR NameAlreadySeen
+               PERFORM 2900-WRITE-DUP-EXCEPTION
+           END-IF
+           PERFORM 2300-REMEMBER-CITY-ENTRY
+           PERFORM 1100-READ-CITY-RECORD.
+
+       2100-CHECK-DUPLICATE-CODE.
+           MOVE "N" TO CodeFoundSwitch
+           SET SeenCityIdx TO 1
+           PERFORM 2110-SEARCH-CODE-ENTRY
+               UNTIL CodeAlreadySeen
+                  OR SeenCityIdx > SeenCityEntryCount.
+
+       2110-SEARCH-CODE-ENTRY.
+           IF SeenCityCode (SeenCityIdx) = CityMasterCode
+               SET CodeAlreadySeen TO TRUE
+           ELSE
+               SET SeenCityIdx UP BY 1
+           END-IF.
+
+       2200-CHECK-DUPLICATE-NAME.
+           MOVE "N" TO NameFoundSwitch
+           SET SeenCityIdx TO 1
+           PERFORM 2210-SEARCH-NAME-ENTRY
+               UNTIL NameAlreadySeen
+                  OR SeenCityIdx > SeenCityEntryCount.
+
+       2210-SEARCH-NAME-ENTRY.
+           IF SeenCityName (SeenCityIdx) = CityMasterName
+               SET NameAlreadySeen TO TRUE
+           ELSE
+               SET SeenCityIdx UP BY 1
+           END-IF.
+
+       2300-REMEMBER-CITY-ENTRY.
+           IF SeenCityEntryCount < 99
+               ADD 1 TO SeenCityEntryCount
+               MOVE CityMasterCode
+                   TO SeenCityCode (SeenCityEntryCount)
+               MOVE CityMasterName
+                   TO SeenCityName (SeenCityEntryCount)
+           END-IF.
+
+       2900-WRITE-DUP-EXCEPTION.
+           INITIALIZE CityDupExceptRecord
+           MOVE CityMasterCode  TO DupCityCode
+           MOVE CityMasterName  TO DupCityName
+           IF CodeAlreadySeen AND NameAlreadySeen
+               MOVE "DUP CODE/NAME" TO DupReasonText
+           ELSE
+               IF CodeAlreadySeen
+                   MOVE "DUP CODE" TO DupReasonText
+               ELSE
+                   MOVE "DUP NAME" TO DupReasonText
+               END-IF
+           END-IF
+           WRITE CityDupExceptRecord
+           ADD 1 TO CityDupExceptionCount.
+
+       9000-TERMINATE.
+           INITIALIZE ReportTrailerRecord
+           MOVE CityDupExceptionCount TO TrailerRecordCount
+           MOVE CityExtractRecordCount TO TrailerControlTotal
+           WRITE ReportTrailerRecord
+           CLOSE CityExtractFile
+           CLOSE CityDupExceptFile.
+       END PROGRAM CityDupCheck.
