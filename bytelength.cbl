@@ -1,52 +1,155 @@
       ******************************************************************
       * Purpose:   demonstrate intrinsic FUNCTION BYTE-LENGTH
+      * Modifications:
+      *   09/08/2026 AP - Turned the fixed field-length demo into a
+      *                   record-layout auditor: the sample fields now
+      *                   live in a copybook shared with the FD, and
+      *                   the program sums each field's computed
+      *                   BYTE-LENGTH and flags any mismatch against
+      *                   the FD's declared RECORD CONTAINS clause, so
+      *                   a bad record length gets caught here instead
+      *                   of on a production file-handling abend.
+      *   09/08/2026 AP - Added a capacity-planning report that pairs
+      *                   every DISPLAY-usage numeric field in the
+      *                   copybook with a COMP and a COMP-3 field of
+      *                   the same PICTURE, so we can see the byte
+      *                   savings a usage conversion would buy before
+      *                   prioritizing which files to convert.
       ******************************************************************
        identification division.
        program-id. bytelength.
 
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "BYTEAUDIT.DAT"
+               organization is line sequential.
+
        data division.
-       working-storage section.
-       01 char-var           usage binary-char.
-       01 short-var          usage binary-short.
-       01 long-var           usage binary-long.
-       01 double-var         usage binary-double.
+       file section.
+       fd  audit-file
+           record contains 84 characters.
+       01 audit-record.
+           copy "BYTEFLDS.cpy".
 
-       01 num1-var           pic 9.
-       01 num4-var           pic 99v99.
-       01 num9-var           pic s9(9).
-       01 num18-var          pic s9(18).
-       01 num18c-var         pic s9(18) usage comp.
-       01 num18p-var         pic s9(18) usage comp-3.
-       01 edit-var           pic $zzzz9.99.
+       working-storage section.
+       01 newline                pic x value x'0a'.
+       01 declared-record-length pic 9(5) value 84.
+       01 computed-record-length pic 9(5) value zeros.
+       01 mismatch-switch        pic x value "N".
+           88 length-mismatch    value "Y".
 
-       01 string-var         pic x(10) value "abc".
+       01 num1-var-comp          pic 9         usage comp.
+       01 num1-var-comp3         pic 9         usage comp-3.
+       01 num4-var-comp          pic 99v99     usage comp.
+       01 num4-var-comp3         pic 99v99     usage comp-3.
+       01 num9-var-comp          pic s9(9)     usage comp.
+       01 num9-var-comp3         pic s9(9)     usage comp-3.
 
-       01 newline            pic x value x'0a'.
+       01 comp-savings           pic s9(5) value zeros.
+       01 comp3-savings          pic s9(5) value zeros.
 
        procedure division.
-       display
-           "num1-var   len = " function byte-length(num1-var) newline
-           "num4-var   len = " function byte-length(num4-var) newline
-           "num9-var   len = " function byte-length(num9-var) newline
-           "num18-var  len = " function byte-length(num18-var) newline
-           "num18c-var len = " function byte-length(num18c-var) newline
-           "num18p-var len = " function byte-length(num18p-var) newline
-           "edit-var   len = " function byte-length(edit-var) newline
-
-           "12         len = " function byte-length(12) newline
-           "12.12      len = " function byte-length(12.12) newline
-           "1234567890.123 = " function
-               byte-length(1234567890.123) newline
-
-           "string-var len = " function byte-length(string-var) newline
-           "trim string    = " function
-               byte-length(function trim(string-var)) newline
-
-           "char-var   len = " function byte-length(char-var) newline
-           "short-var  len = " function byte-length(short-var) newline
-           "long-var   len = " function byte-length(long-var) newline
-           "double-var len = " function byte-length(double-var)
-
-       end-display
-       goback.
-       exit program.
+       main-procedure.
+           display
+               "char-var   len = " function byte-length(char-var)
+                   newline
+               "short-var  len = " function byte-length(short-var)
+                   newline
+               "long-var   len = " function byte-length(long-var)
+                   newline
+               "double-var len = " function byte-length(double-var)
+                   newline
+               "num1-var   len = " function byte-length(num1-var)
+                   newline
+               "num4-var   len = " function byte-length(num4-var)
+                   newline
+               "num9-var   len = " function byte-length(num9-var)
+                   newline
+               "num18-var  len = " function byte-length(num18-var)
+                   newline
+               "num18c-var len = " function byte-length(num18c-var)
+                   newline
+               "num18p-var len = " function byte-length(num18p-var)
+                   newline
+               "edit-var   len = " function byte-length(edit-var)
+                   newline
+               "string-var len = " function byte-length(string-var)
+                   newline
+           end-display
+
+           compute computed-record-length =
+               function byte-length(audit-record)
+
+           display "declared RECORD CONTAINS = " declared-record-length
+           display "computed record length   = " computed-record-length
+
+           if computed-record-length not = declared-record-length
+               set length-mismatch to true
+           end-if
+
+           if length-mismatch
+               display "*** MISMATCH: audit-record's copybook fields "
+                       "sum to " computed-record-length
+                       " bytes but the FD declares "
+                       declared-record-length " ***"
+           else
+               display "record length OK - copybook matches the FD"
+           end-if
+
+           perform capacity-planning-report
+
+           goback.
+
+       capacity-planning-report.
+           display " "
+           display "*** COMP / COMP-3 CAPACITY PLANNING REPORT ***"
+
+           compute comp-savings =
+               function byte-length(num1-var)
+               - function byte-length(num1-var-comp)
+           compute comp3-savings =
+               function byte-length(num1-var)
+               - function byte-length(num1-var-comp3)
+           display "num1-var   DISPLAY=" function byte-length(num1-var)
+                   " COMP=" function byte-length(num1-var-comp)
+                   " (saves " comp-savings ")"
+                   " COMP-3=" function byte-length(num1-var-comp3)
+                   " (saves " comp3-savings ")"
+
+           compute comp-savings =
+               function byte-length(num4-var)
+               - function byte-length(num4-var-comp)
+           compute comp3-savings =
+               function byte-length(num4-var)
+               - function byte-length(num4-var-comp3)
+           display "num4-var   DISPLAY=" function byte-length(num4-var)
+                   " COMP=" function byte-length(num4-var-comp)
+                   " (saves " comp-savings ")"
+                   " COMP-3=" function byte-length(num4-var-comp3)
+                   " (saves " comp3-savings ")"
+
+           compute comp-savings =
+               function byte-length(num9-var)
+               - function byte-length(num9-var-comp)
+           compute comp3-savings =
+               function byte-length(num9-var)
+               - function byte-length(num9-var-comp3)
+           display "num9-var   DISPLAY=" function byte-length(num9-var)
+                   " COMP=" function byte-length(num9-var-comp)
+                   " (saves " comp-savings ")"
+                   " COMP-3=" function byte-length(num9-var-comp3)
+                   " (saves " comp3-savings ")"
+
+           compute comp-savings =
+               function byte-length(num18-var)
+               - function byte-length(num18c-var)
+           compute comp3-savings =
+               function byte-length(num18-var)
+               - function byte-length(num18p-var)
+           display "num18-var  DISPLAY=" function byte-length(num18-var)
+                   " COMP=" function byte-length(num18c-var)
+                   " (saves " comp-savings ")"
+                   " COMP-3=" function byte-length(num18p-var)
+                   " (saves " comp3-savings ")".
+       end program bytelength.
