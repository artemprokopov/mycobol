@@ -3,13 +3,62 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Replaced the ad hoc date/time DISPLAY at
+      *                   start and end of the run with calls to the
+      *                   shared JOBSTAMP header/trailer subroutine.
+      *   09/08/2026 AP - Captured CurrentTime at job start and again
+      *                   at job end and computed the elapsed run
+      *                   duration.
+      *   09/08/2026 AP - Appended a record to a persistent run-control
+      *                   file on every run (job name, operator, Y2K
+      *                   date, time) so there is an audit trail beyond
+      *                   console scrollback.
+      *   09/08/2026 AP - Logged the operator's entered name to the
+      *                   shared AUDITLOG subroutine, same as the
+      *                   shop's other interactive programs.
+      *   09/08/2026 AP - Called the shared SIGNON subroutine at
+      *                   startup, before the name prompt, so an
+      *                   operator ID/PIN pair is checked against the
+      *                   operator master file before this run
+      *                   proceeds.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Listing4-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RunControlFile ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RunControlFileStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD  RunControlFile
+           RECORD CONTAINS 47 CHARACTERS.
+       01 RunControlRecord.
+           02 RunControlJobName        PIC X(8).
+           02 RunControlSpace1         PIC X.
+           02 RunControlOperator       PIC X(20).
+           02 RunControlSpace2         PIC X.
+           02 RunControlY2KDate        PIC 9(8).
+           02 RunControlSpace3         PIC X.
+           02 RunControlTime           PIC 9(8).
        WORKING-STORAGE SECTION.
+       01 RunControlFileStatus     PIC XX.
+           88 RunControlFileOK     VALUE "00".
+           88 RunControlFileNew    VALUE "35".
        01 UserName                 PIC X(20).
+       01 SignOnOperatorId         PIC X(10).
+       01 SignOnResult             PIC X.
+           88 SignOnAuthorized         VALUE "Y".
+       01 AuditProgramName         PIC X(8) VALUE "ACCTDISP".
+       01 AuditFieldName           PIC X(15) VALUE "USERNAME".
+       01 AuditValueEntered        PIC X(30).
+       01 JobStampMode             PIC X.
+       01 JobStampJobName          PIC X(8) VALUE "ACCTDISP".
+       01 JobStampRunDate          PIC 9(8).
+       01 JobStampRunTime          PIC 9(8).
+       01 JobStampRecordCount      PIC 9(7) VALUE ZEROS.
 
        01 CurrentDate.
            02 CurrentYear          PIC 99.
@@ -29,22 +78,110 @@
        01 Y2KDayOFYear.
            02 Y2KDOY-Year          PIC 9(4).
            02 Y2KDOY-Day           PIC 999.
+       01 JobStartTime.
+           02 JobStartHour         PIC 99.
+           02 JobStartMinute       PIC 99.
+           02 JobStartSecond       PIC 99.
+           02 FILLER               PIC 99.
+       01 JobEndTime.
+           02 JobEndHour           PIC 99.
+           02 JobEndMinute         PIC 99.
+           02 JobEndSecond         PIC 99.
+           02 FILLER               PIC 99.
+       01 StartTotalSeconds        PIC 9(5).
+       01 EndTotalSeconds          PIC 9(5).
+       01 ElapsedTotalSeconds      PIC 9(5).
+       01 ElapsedSecondsWork       PIC 9(5).
+       01 ElapsedHours             PIC 99.
+       01 ElapsedMinutes           PIC 99.
+       01 ElapsedSecondsDisplay    PIC 99.
+       01 Y2KCentury               PIC 99.
+       01 Y2KTwoDigitYear          PIC 99.
+       01 DateReconcileSwitch      PIC X VALUE "Y".
+           88 DatesReconciled      VALUE "Y".
+           88 DatesDiscrepant      VALUE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Please enter your name - " WITH NO ADVANCING
-            ACCEPT UserName
-            DISPLAY "***********************************"
-            ACCEPT CurrentDate     FROM DATE
-            ACCEPT DayOfYear       FROM DAY
-            ACCEPT CurrentTime     FROM TIME
-            ACCEPT Y2KDate         FROM DATE YYYYMMDD
-            ACCEPT Y2KDayOfYear    FROM DAY YYYYDDD
-            DISPLAY "Name is " UserName
-            DISPLAY "Date is " CurrentDay "-" CurrentMonth
-                                "-" CurrentYear
-            DISPLAY "Today is day " YearDay " of the year"
-            DISPLAY "The time is " CurrentHour ":" CurrentMinut
-            DISPLAY "Y2KDate is " Y2KDay SPACE Y2KMonth SPACE Y2KYear
-            DISPLAY "Y2K Day of Year is " Y2KDOY-Day " of " Y2KDOY-Year
+            MOVE "H" TO JobStampMode
+            CALL "JOBSTAMP" USING JobStampMode JobStampJobName
+                JobStampRunDate JobStampRunTime JobStampRecordCount
+            ACCEPT JobStartTime FROM TIME
+            CALL "SIGNON" USING AuditProgramName SignOnOperatorId
+                SignOnResult
+            IF SignOnAuthorized
+                DISPLAY "Please enter your name - " WITH NO ADVANCING
+                ACCEPT UserName
+                MOVE UserName TO AuditValueEntered
+                CALL "AUDITLOG" USING SignOnOperatorId AuditProgramName
+                    AuditFieldName AuditValueEntered
+                DISPLAY "***********************************"
+                ACCEPT CurrentDate     FROM DATE
+                ACCEPT DayOfYear       FROM DAY
+                ACCEPT CurrentTime     FROM TIME
+                ACCEPT Y2KDate         FROM DATE YYYYMMDD
+                ACCEPT Y2KDayOfYear    FROM DAY YYYYDDD
+                PERFORM 6000-RECONCILE-DATES
+                DISPLAY "Name is " UserName
+                DISPLAY "Date is " CurrentDay "-" CurrentMonth
+                                    "-" CurrentYear
+                DISPLAY "Today is day " YearDay " of the year"
+                DISPLAY "The time is " CurrentHour ":" CurrentMinut
+                DISPLAY "Y2KDate is " Y2KDay SPACE Y2KMonth
+                        SPACE Y2KYear
+                DISPLAY "Y2K Day of Year is " Y2KDOY-Day " of "
+                        Y2KDOY-Year
+                PERFORM 7000-WRITE-RUN-CONTROL-RECORD
+            ELSE
+                DISPLAY "*** Sign-on rejected - run terminated ***"
+            END-IF
+            ACCEPT JobEndTime FROM TIME
+            PERFORM 8000-CALCULATE-ELAPSED-TIME
+            MOVE "T" TO JobStampMode
+            CALL "JOBSTAMP" USING JobStampMode JobStampJobName
+                JobStampRunDate JobStampRunTime JobStampRecordCount
             STOP RUN.
+
+       6000-RECONCILE-DATES.
+           SET DatesReconciled TO TRUE
+           DIVIDE Y2KYear BY 100
+               GIVING Y2KCentury REMAINDER Y2KTwoDigitYear
+           IF Y2KTwoDigitYear NOT = CurrentYear
+               SET DatesDiscrepant TO TRUE
+               DISPLAY "*** DATE MISMATCH: CurrentDate year "
+                       CurrentYear " does not match the century "
+                       "implied by Y2KDate year " Y2KYear " ***"
+           END-IF.
+
+       7000-WRITE-RUN-CONTROL-RECORD.
+           OPEN EXTEND RunControlFile
+           IF RunControlFileNew
+               OPEN OUTPUT RunControlFile
+           END-IF
+           INITIALIZE RunControlRecord
+           MOVE JobStampJobName TO RunControlJobName
+           MOVE UserName        TO RunControlOperator
+           MOVE Y2KDate         TO RunControlY2KDate
+           MOVE CurrentTime     TO RunControlTime
+           WRITE RunControlRecord
+           CLOSE RunControlFile.
+
+       8000-CALCULATE-ELAPSED-TIME.
+           COMPUTE StartTotalSeconds =
+               JobStartHour * 3600 + JobStartMinute * 60 +
+               JobStartSecond
+           COMPUTE EndTotalSeconds =
+               JobEndHour * 3600 + JobEndMinute * 60 + JobEndSecond
+           IF EndTotalSeconds >= StartTotalSeconds
+               COMPUTE ElapsedTotalSeconds =
+                   EndTotalSeconds - StartTotalSeconds
+           ELSE
+               COMPUTE ElapsedTotalSeconds =
+                   EndTotalSeconds - StartTotalSeconds + 86400
+           END-IF
+           DIVIDE ElapsedTotalSeconds BY 3600
+               GIVING ElapsedHours REMAINDER ElapsedSecondsWork
+           DIVIDE ElapsedSecondsWork BY 60
+               GIVING ElapsedMinutes REMAINDER ElapsedSecondsDisplay
+           DISPLAY "Elapsed run time = " ElapsedHours ":"
+                   ElapsedMinutes ":" ElapsedSecondsDisplay.
        END PROGRAM Listing4-1.
