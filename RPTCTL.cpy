@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Purpose:   standard header and trailer record layouts shared by
+      *            every batch program's output/report file. COPY this
+      *            into an FD right after that file's data record (it
+      *            adds two more 01-level records redefining the same
+      *            record area) so every file the shop produces opens
+      *            with a recognizable run-identification record and
+      *            closes with a record count/control total record,
+      *            instead of each program inventing its own layout.
+      *
+      *            The calling program is responsible for MOVEing its
+      *            own program name, run date/time, record count, and
+      *            control total into these fields and WRITEing the
+      *            header immediately after OPEN OUTPUT and the trailer
+      *            immediately before CLOSE.
+      ******************************************************************
+       01 ReportHeaderRecord.
+           02 HeaderRecordType         PIC X(3)  VALUE "HDR".
+           02 HeaderProgramName        PIC X(8).
+           02 HeaderRunDate            PIC 9(8).
+           02 HeaderRunTime            PIC 9(6).
+
+       01 ReportTrailerRecord.
+           02 TrailerRecordType        PIC X(3)  VALUE "TRL".
+           02 TrailerRecordCount       PIC 9(7).
+           02 TrailerControlTotal      PIC 9(9).
