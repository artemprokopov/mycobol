@@ -3,25 +3,262 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - Grew the single hand-entered Num1 * Num2
+      *                   multiply into a pricing calculator that reads
+      *                   a transaction file of quantity/unit-price
+      *                   pairs and produces a line-item invoice report
+      *                   with a grand total, since production pricing
+      *                   never comes from one pair typed at a terminal.
+      *   09/08/2026 AP - Added a side-by-side rounded-versus-truncated
+      *                   comparison on every line item, flagging any
+      *                   pair whose difference exceeds a tolerance read
+      *                   from a parameter record, so finance can see
+      *                   how much rounding is moving our totals.
+      *   09/08/2026 AP - Added a CSV output mode, selected by passing
+      *                   "CSV" on the command line, that writes one
+      *                   comma-delimited line item per transaction to
+      *                   PRICECSV.DAT instead of the DISPLAYed invoice
+      *                   listing, for loading into a spreadsheet.
+      *   09/08/2026 AP - Added a currency code alongside each
+      *                   transaction's quantity/unit price, converted
+      *                   to the base currency via EXCHRATE.DAT before
+      *                   the line total is computed, since incoming
+      *                   pricing data isn't always in domestic currency.
+      *   09/08/2026 AP - Changed STOP RUN to GOBACK so this program
+      *                   can be CALLed from the new ShopMenu driver as
+      *                   well as run standalone.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. Listing4-2.
         AUTHOR.MichaelCoughlan.
-        *> Accepts two numbers from the user, multiplies them together
-        *> and then displays the result.
+        *> Reads quantity/unit-price transactions and prices an invoice.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PricingTranFile ASSIGN TO "PRICETRN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RoundingParamFile ASSIGN TO "ROUNDPARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RoundingParamFileStatus.
+            SELECT PricingCsvFile ASSIGN TO "PRICECSV.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT ExchangeRateFile ASSIGN TO "EXCHRATE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ExchangeRateFileStatus.
         DATA DIVISION.
+        FILE SECTION.
+        FD  PricingTranFile
+            RECORD CONTAINS 17 CHARACTERS.
+        01 PricingTranRecord.
+            02 TranQuantity                PIC 9(5).
+            02 TranUnitPrice                PIC 9(5)V999.
+            02 TranSpace1                   PIC X.
+            02 TranCurrencyCode             PIC X(3).
+        FD  PricingCsvFile
+            RECORD CONTAINS 52 CHARACTERS.
+        01 PricingCsvRecord.
+            02 CsvLineItemCount            PIC 9(5).
+            02 CsvComma1                   PIC X.
+            02 CsvQuantity                 PIC 9(5).
+            02 CsvComma2                   PIC X.
+            02 CsvUnitPrice                PIC 9(5)V999.
+            02 CsvComma3                   PIC X.
+            02 CsvCurrencyCode             PIC X(3).
+            02 CsvComma4                   PIC X.
+            02 CsvLineTotal                PIC 9(7)V99.
+            02 CsvComma5                   PIC X.
+            02 CsvLineTotalTruncated       PIC 9(7)V99.
+            02 CsvComma6                   PIC X.
+            02 CsvToleranceExceeded        PIC X(3).
+        FD  RoundingParamFile
+            RECORD CONTAINS 5 CHARACTERS.
+        01 RoundingParamRecord.
+            02 ParamTolerance              PIC 9(3)V99.
+        FD  ExchangeRateFile
+            RECORD CONTAINS 13 CHARACTERS.
+            COPY "EXCHRATE.cpy".
         WORKING-STORAGE SECTION.
-        01 Num1                PIC 99V99 VALUE 5.
-        01 Num2                PIC 99V99 VALUE 4.
-        01 Result              PIC 999 VALUE ZEROS.
+        01 RoundingParamFileStatus     PIC XX.
+            88 RoundingParamFileOK         VALUE "00".
+        01 EndOfFileSwitch             PIC X VALUE "N".
+            88 EndOfFile                VALUE "Y".
+        01 LineItemCount               PIC 9(5) VALUE ZEROS.
+        01 LineTotal                   PIC 9(7)V99 VALUE ZEROS.
+        01 LineTotalTruncated          PIC 9(7)V99 VALUE ZEROS.
+        01 RoundingDifference          PIC 9(7)V99 VALUE ZEROS.
+        01 Tolerance                   PIC 9(3)V99 VALUE ZEROS.
+        01 GrandTotal                  PIC 9(9)V99 VALUE ZEROS.
+        01 ToleranceExceededCount      PIC 9(5) VALUE ZEROS.
+        01 RoundingFlagSwitch          PIC X VALUE "N".
+            88 ToleranceExceeded           VALUE "Y".
+        01 OutputFormatParm            PIC X(8).
+            88 CsvOutputMode               VALUE "CSV".
+        01 ExchangeRateFileStatus      PIC XX.
+            88 ExchangeRateFileOK          VALUE "00".
+        01 ExchangeRateEndSwitch       PIC X VALUE "N".
+            88 EndOfExchangeRate           VALUE "Y".
+        01 ExchangeRateTable.
+            02 ExchangeRateEntry OCCURS 20 TIMES INDEXED BY ExchRateIdx.
+                03 TableCurrencyCode    PIC X(3).
+                03 TableToBaseRate      PIC 9(3)V9(6).
+        01 ExchangeRateEntryCount      PIC 99 VALUE ZEROS.
+        01 ConvertedUnitPrice          PIC 9(5)V999 VALUE ZEROS.
+        01 ExchRateFoundSwitch         PIC X VALUE "N".
+            88 ExchRateFound               VALUE "Y".
         PROCEDURE DIVISION.
-        CalculateResult.
-        DISPLAY "Введите однозначное число - " WITH NO ADVANCING
-        ACCEPT Num1
-        DISPLAY "Введите однозначное число - " WITH NO ADVANCING
-        ACCEPT Num2
-        COMPUTE
-           Result ROUNDED = Num1 * Num2
-        END-COMPUTE
-        DISPLAY "Result is = ", Result
-        STOP RUN.
+        MAIN-PROCEDURE.
+            ACCEPT OutputFormatParm FROM COMMAND-LINE
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-PROCESS-RECORD UNTIL EndOfFile
+            PERFORM 9000-TERMINATE
+            GOBACK.
+
+        1000-INITIALIZE.
+            OPEN INPUT PricingTranFile
+            MOVE ZEROS TO LineItemCount
+            MOVE ZEROS TO GrandTotal
+            MOVE ZEROS TO ToleranceExceededCount
+            MOVE .01 TO Tolerance
+            OPEN INPUT RoundingParamFile
+            IF RoundingParamFileOK
+                READ RoundingParamFile
+                    AT END MOVE .01 TO Tolerance
+                    NOT AT END MOVE ParamTolerance TO Tolerance
+                END-READ
+                CLOSE RoundingParamFile
+            END-IF
+            PERFORM 1200-LOAD-EXCHANGE-RATES
+            IF CsvOutputMode
+                OPEN OUTPUT PricingCsvFile
+            ELSE
+                DISPLAY "****************************************"
+                DISPLAY "            INVOICE REPORT"
+                DISPLAY "****************************************"
+            END-IF
+            PERFORM 1100-READ-TRAN-RECORD.
+
+        1100-READ-TRAN-RECORD.
+            READ PricingTranFile
+                AT END SET EndOfFile TO TRUE
+            END-READ.
+
+        1200-LOAD-EXCHANGE-RATES.
+            MOVE ZEROS TO ExchangeRateEntryCount
+            OPEN INPUT ExchangeRateFile
+            IF ExchangeRateFileOK
+                PERFORM 1210-READ-EXCHANGE-RATE-RECORD
+                PERFORM 1220-STORE-EXCHANGE-RATE-RECORD
+                    UNTIL EndOfExchangeRate
+                CLOSE ExchangeRateFile
+            END-IF.
+
+        1210-READ-EXCHANGE-RATE-RECORD.
+            READ ExchangeRateFile
+                AT END SET EndOfExchangeRate TO TRUE
+            END-READ.
+
+        1220-STORE-EXCHANGE-RATE-RECORD.
+            IF ExchangeRateEntryCount < 20
+                ADD 1 TO ExchangeRateEntryCount
+                MOVE RateCurrencyCode
+                    TO TableCurrencyCode (ExchangeRateEntryCount)
+                MOVE RateToBaseRate
+                    TO TableToBaseRate (ExchangeRateEntryCount)
+            END-IF
+            PERFORM 1210-READ-EXCHANGE-RATE-RECORD.
+
+        2000-PROCESS-RECORD.
+            ADD 1 TO LineItemCount
+            MOVE "N" TO RoundingFlagSwitch
+            PERFORM 2100-CONVERT-TO-BASE-CURRENCY
+            COMPUTE LineTotal ROUNDED =
+                    TranQuantity * ConvertedUnitPrice
+            COMPUTE LineTotalTruncated =
+                    TranQuantity * ConvertedUnitPrice
+            COMPUTE RoundingDifference =
+                    LineTotal - LineTotalTruncated
+            IF RoundingDifference >= Tolerance
+                SET ToleranceExceeded TO TRUE
+                ADD 1 TO ToleranceExceededCount
+            END-IF
+            ADD LineTotal TO GrandTotal
+            IF CsvOutputMode
+                PERFORM 2950-WRITE-CSV-DETAIL-LINE
+            ELSE
+                DISPLAY "Item " LineItemCount " Qty " TranQuantity
+                        " @ " TranUnitPrice " " TranCurrencyCode
+                        " (=" ConvertedUnitPrice " base)"
+                        " Rounded=" LineTotal
+                        " Truncated=" LineTotalTruncated
+                IF ToleranceExceeded
+                    DISPLAY "  *** ROUNDING DIFFERENCE "
+                            RoundingDifference
+                            " EXCEEDS TOLERANCE " Tolerance " ***"
+                END-IF
+            END-IF
+            PERFORM 1100-READ-TRAN-RECORD.
+
+        2100-CONVERT-TO-BASE-CURRENCY.
+            MOVE "N" TO ExchRateFoundSwitch
+            IF TranCurrencyCode = SPACES
+                MOVE TranUnitPrice TO ConvertedUnitPrice
+            ELSE
+                SET ExchRateIdx TO 1
+                PERFORM 2110-SEARCH-EXCHANGE-RATE
+                    UNTIL ExchRateFound
+                       OR ExchRateIdx > ExchangeRateEntryCount
+                IF ExchRateFound
+                    COMPUTE ConvertedUnitPrice ROUNDED =
+                        TranUnitPrice
+                            * TableToBaseRate (ExchRateIdx)
+                        ON SIZE ERROR
+                            DISPLAY "*** SIZE ERROR converting "
+                                    "TranUnitPrice to base currency "
+                                    "- value left unconverted ***"
+                            MOVE TranUnitPrice TO ConvertedUnitPrice
+                    END-COMPUTE
+                ELSE
+                    MOVE TranUnitPrice TO ConvertedUnitPrice
+                END-IF
+            END-IF.
+
+        2110-SEARCH-EXCHANGE-RATE.
+            IF TableCurrencyCode (ExchRateIdx) = TranCurrencyCode
+                SET ExchRateFound TO TRUE
+            ELSE
+                SET ExchRateIdx UP BY 1
+            END-IF.
+
+        2950-WRITE-CSV-DETAIL-LINE.
+            INITIALIZE PricingCsvRecord
+            MOVE LineItemCount        TO CsvLineItemCount
+            MOVE ","                  TO CsvComma1
+            MOVE TranQuantity         TO CsvQuantity
+            MOVE ","                  TO CsvComma2
+            MOVE TranUnitPrice        TO CsvUnitPrice
+            MOVE ","                  TO CsvComma3
+            MOVE TranCurrencyCode     TO CsvCurrencyCode
+            MOVE ","                  TO CsvComma4
+            MOVE LineTotal            TO CsvLineTotal
+            MOVE ","                  TO CsvComma5
+            MOVE LineTotalTruncated   TO CsvLineTotalTruncated
+            MOVE ","                  TO CsvComma6
+            IF ToleranceExceeded
+                MOVE "YES"            TO CsvToleranceExceeded
+            ELSE
+                MOVE "NO"             TO CsvToleranceExceeded
+            END-IF
+            WRITE PricingCsvRecord.
+
+        9000-TERMINATE.
+            DISPLAY "**************************************************"
+            DISPLAY "Line items          = " LineItemCount
+            DISPLAY "Grand total         = " GrandTotal
+            DISPLAY "Tolerance exceeded  = " ToleranceExceededCount
+            DISPLAY "**************************************************"
+            CLOSE PricingTranFile
+            IF CsvOutputMode
+                CLOSE PricingCsvFile
+            END-IF.
+       END PROGRAM Listing4-2.
