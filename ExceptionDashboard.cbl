@@ -0,0 +1,476 @@
+      ******************************************************************
+      * Author: Artem Prokopov
+      * Date: 09/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   09/08/2026 AP - New program: reads the exception files written
+      *                   by ConditionNames, Listing51 and Arithmetic
+      *                   and prints one consolidated daily exception
+      *                   summary - counts by program and by reject
+      *                   reason - so operations has one place to look
+      *                   each morning instead of three exception files.
+      *   09/08/2026 AP - Added a rolling exception-count history
+      *                   (EXCPHIST.DAT) and a threshold check that
+      *                   flags any source whose count today is far
+      *                   above its recent average with a *** SPIKE
+      *                   *** marker, since a sudden jump in rejects
+      *                   usually means an upstream feed changed
+      *                   format on us.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExceptionDashboard.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ConditionExceptFile ASSIGN TO "CONDEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ListingExceptFile ASSIGN TO "LIST51EX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArithExceptFile ASSIGN TO "ARITHEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptHistFile ASSIGN TO "EXCPHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExceptHistFileStatus.
+           SELECT DashParmFile ASSIGN TO "DASHPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DashParmFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ConditionExceptFile
+           RECORD CONTAINS 28 CHARACTERS.
+       01 ConditionExceptRecord.
+           02 ExceptCharacter                  PIC X.
+           02 ExceptSpace1                     PIC X.
+           02 ExceptPosition                   PIC 9(7).
+           02 ExceptSpace2                     PIC X.
+           02 ExceptReasonText                 PIC X(18).
+           COPY "RPTCTL.cpy"
+               REPLACING ==ReportHeaderRecord== BY ==CondHeaderRecord==
+                   ==HeaderRecordType== BY ==CondHeaderRecordType==
+                   ==HeaderProgramName== BY ==CondHeaderProgramName==
+                   ==HeaderRunDate== BY ==CondHeaderRunDate==
+                   ==HeaderRunTime== BY ==CondHeaderRunTime==
+                   ==ReportTrailerRecord== BY ==CondTrailerRecord==
+                   ==TrailerRecordType== BY ==CondTrailerRecordType==
+                   ==TrailerRecordCount== BY ==CondTrailerRecordCount==
+                                      ==TrailerControlTotal==
+                       BY ==CondTrailerControlTotal==.
+       FD  ListingExceptFile
+           RECORD CONTAINS 61 CHARACTERS.
+       01 ListingExceptRecord.
+           02 ExceptNumIn                      PIC X(4).
+           02 ExceptSpace3                     PIC X.
+           02 ExceptNameIn                     PIC X(15).
+           02 ExceptSpace4                     PIC X.
+           02 ExceptAccountCodeIn              PIC X(10).
+           02 ExceptSpace5                     PIC X.
+           02 ExceptListingReasonText          PIC X(29).
+           COPY "RPTCTL.cpy"
+               REPLACING ==ReportHeaderRecord== BY ==ListHeaderRecord==
+                   ==HeaderRecordType== BY ==ListHeaderRecordType==
+                   ==HeaderProgramName== BY ==ListHeaderProgramName==
+                   ==HeaderRunDate== BY ==ListHeaderRunDate==
+                   ==HeaderRunTime== BY ==ListHeaderRunTime==
+                   ==ReportTrailerRecord== BY ==ListTrailerRecord==
+                   ==TrailerRecordType== BY ==ListTrailerRecordType==
+                   ==TrailerRecordCount== BY ==ListTrailerRecordCount==
+                                      ==TrailerControlTotal==
+                       BY ==ListTrailerControlTotal==.
+       FD  ArithExceptFile
+           RECORD CONTAINS 15 CHARACTERS.
+       01 ArithExceptRecord.
+           02 ExceptOperationCode              PIC X.
+           02 ExceptSpace6                     PIC X.
+           02 ExceptNum1                       PIC 99V999.
+           02 ExceptSpace7                     PIC X.
+           02 ExceptNum2                       PIC 99V999.
+           COPY "RPTCTL.cpy"
+               REPLACING ==ReportHeaderRecord== BY ==ArithHeaderRecord==
+                   ==HeaderRecordType== BY ==ArithHeaderRecordType==
+                   ==HeaderProgramName== BY ==ArithHeaderProgramName==
+                   ==HeaderRunDate== BY ==ArithHeaderRunDate==
+                   ==HeaderRunTime== BY ==ArithHeaderRunTime==
+                   ==ReportTrailerRecord== BY ==ArithTrailerRecord==
+                   ==TrailerRecordType== BY ==ArithTrailerRecordType==
+                   ==TrailerRecordCount== BY ==ArithTrailerRecordCount==
+                                      ==TrailerControlTotal==
+                       BY ==ArithTrailerControlTotal==.
+       FD  ExceptHistFile
+           RECORD CONTAINS 23 CHARACTERS.
+       01 ExceptHistRecord.
+           02 HistRunDate                      PIC 9(8).
+           02 HistSpace1                       PIC X.
+           02 HistProgramName                  PIC X(8).
+           02 HistSpace2                       PIC X.
+           02 HistExceptionCount               PIC 9(5).
+       FD  DashParmFile
+           RECORD CONTAINS 3 CHARACTERS.
+       01 DashParmRecord.
+           02 DashSpikeThresholdPercent        PIC 9(3).
+       WORKING-STORAGE SECTION.
+       01 ConditionEndSwitch          PIC X VALUE "N".
+           88 EndOfConditionExcept    VALUE "Y".
+       01 ListingEndSwitch            PIC X VALUE "N".
+           88 EndOfListingExcept      VALUE "Y".
+       01 ArithEndSwitch              PIC X VALUE "N".
+           88 EndOfArithExcept        VALUE "Y".
+       01 RunDate                     PIC 9(8).
+       01 SystemTimeOfDay             PIC 9(8).
+       01 RunTime                     PIC 9(6).
+       01 CondNameCount               PIC 9(5) VALUE ZEROS.
+       01 Listing51Count              PIC 9(5) VALUE ZEROS.
+       01 ArithmeticCount             PIC 9(5) VALUE ZEROS.
+       01 TotalExceptionCount         PIC 9(5) VALUE ZEROS.
+       01 CurrentProgramName          PIC X(8).
+       01 CurrentReasonText           PIC X(29).
+       01 ReasonTable.
+           02 ReasonEntry OCCURS 50 TIMES INDEXED BY ReasonIdx.
+               03 ReasonText           PIC X(29).
+               03 ReasonCount          PIC 9(5).
+       01 ReasonEntryCount            PIC 99 VALUE ZEROS.
+       01 ReasonFoundSwitch           PIC X VALUE "N".
+           88 ReasonFound              VALUE "Y".
+       01 ArithOperationName           PIC X(8).
+       01 ExceptHistFileStatus         PIC XX.
+           88 ExceptHistFileOK          VALUE "00".
+           88 ExceptHistFileNew         VALUE "35".
+       01 ExceptHistEndSwitch          PIC X VALUE "N".
+           88 EndOfExceptHist           VALUE "Y".
+       01 DashParmFileStatus           PIC XX.
+           88 DashParmFileOK            VALUE "00".
+       01 SpikeThresholdPercent        PIC 9(3) VALUE 150.
+       01 HistoryWindowTable.
+           02 HistoryProgramEntry OCCURS 3 TIMES INDEXED BY HistProgIdx.
+               03 WindowProgramName     PIC X(8).
+               03 WindowEntryCount      PIC 99 VALUE ZEROS.
+               03 WindowNextSlot        PIC 99 VALUE 1.
+               03 WindowCount OCCURS 10 TIMES
+                       INDEXED BY HistSlotIdx      PIC 9(5).
+       01 HistorySum                   PIC 9(7).
+       01 AverageCount                 PIC 9(7).
+       01 SpikeCompareValue            PIC 9(9).
+       01 CondSpikeMarker              PIC X(14) VALUE SPACES.
+       01 ListSpikeMarker              PIC X(14) VALUE SPACES.
+       01 ArithSpikeMarker             PIC X(14) VALUE SPACES.
+       01 SpikeFoundSwitch             PIC X VALUE "N".
+           88 SpikeFound                VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONDITION-FILE
+               UNTIL EndOfConditionExcept
+           PERFORM 3000-PROCESS-LISTING-FILE
+               UNTIL EndOfListingExcept
+           PERFORM 4000-PROCESS-ARITHMETIC-FILE
+               UNTIL EndOfArithExcept
+           PERFORM 6000-LOAD-SPIKE-THRESHOLD
+           PERFORM 6100-LOAD-EXCEPTION-HISTORY
+           PERFORM 6500-EVALUATE-SPIKE-FLAGS
+           PERFORM 9000-WRITE-DASHBOARD
+           PERFORM 6900-APPEND-TODAY-HISTORY
+           PERFORM 9900-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT SystemTimeOfDay FROM TIME
+           MOVE SystemTimeOfDay (1:6) TO RunTime
+           OPEN INPUT ConditionExceptFile
+           OPEN INPUT ListingExceptFile
+           OPEN INPUT ArithExceptFile
+           MOVE "CONDNAME" TO WindowProgramName (1)
+           MOVE "LISTNG51" TO WindowProgramName (2)
+           MOVE "ARITHCLC" TO WindowProgramName (3)
+           PERFORM 2100-READ-CONDITION-RECORD
+           PERFORM 3100-READ-LISTING-RECORD
+           PERFORM 4100-READ-ARITH-RECORD.
+
+      *----------------------------------------------------------------
+      * ConditionNames exception file (CONDEXC.DAT)
+      *----------------------------------------------------------------
+       2000-PROCESS-CONDITION-FILE.
+           IF CondHeaderRecordType = "HDR"
+               OR CondTrailerRecordType = "TRL"
+               CONTINUE
+           ELSE
+               ADD 1 TO CondNameCount
+               MOVE "CONDNAME" TO CurrentProgramName
+               MOVE SPACES TO CurrentReasonText
+               MOVE ExceptReasonText TO CurrentReasonText
+               PERFORM 8000-TALLY-REASON
+           END-IF
+           PERFORM 2100-READ-CONDITION-RECORD.
+
+       2100-READ-CONDITION-RECORD.
+           READ ConditionExceptFile
+               AT END SET EndOfConditionExcept TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * Listing51 exception file (LIST51EX.DAT)
+      *----------------------------------------------------------------
+       3000-PROCESS-LISTING-FILE.
+           IF ListHeaderRecordType = "HDR"
+               OR ListTrailerRecordType = "TRL"
+               CONTINUE
+           ELSE
+               ADD 1 TO Listing51Count
+               MOVE "LISTNG51" TO CurrentProgramName
+               MOVE ExceptListingReasonText TO CurrentReasonText
+               PERFORM 8000-TALLY-REASON
+           END-IF
+           PERFORM 3100-READ-LISTING-RECORD.
+
+       3100-READ-LISTING-RECORD.
+           READ ListingExceptFile
+               AT END SET EndOfListingExcept TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * Arithmetic exception file (ARITHEXC.DAT) - this file carries an
+      * operation code rather than a reason-text field, so the reason
+      * is built up here from the code that was actually rejected.
+      *----------------------------------------------------------------
+       4000-PROCESS-ARITHMETIC-FILE.
+           IF ArithHeaderRecordType = "HDR"
+               OR ArithTrailerRecordType = "TRL"
+               CONTINUE
+           ELSE
+               ADD 1 TO ArithmeticCount
+               MOVE "ARITHCLC" TO CurrentProgramName
+               PERFORM 4200-BUILD-ARITH-REASON
+               PERFORM 8000-TALLY-REASON
+           END-IF
+           PERFORM 4100-READ-ARITH-RECORD.
+
+       4100-READ-ARITH-RECORD.
+           READ ArithExceptFile
+               AT END SET EndOfArithExcept TO TRUE
+           END-READ.
+
+       4200-BUILD-ARITH-REASON.
+           EVALUATE ExceptOperationCode
+               WHEN "A"
+                   MOVE "ADD" TO ArithOperationName
+               WHEN "S"
+                   MOVE "SUBTRACT" TO ArithOperationName
+               WHEN "M"
+                   MOVE "MULTIPLY" TO ArithOperationName
+               WHEN "D"
+                   MOVE "DIVIDE" TO ArithOperationName
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO ArithOperationName
+           END-EVALUATE
+           MOVE SPACES TO CurrentReasonText
+           STRING ArithOperationName DELIMITED BY SPACE
+               " SIZE ERROR" DELIMITED BY SIZE
+               INTO CurrentReasonText.
+
+      *----------------------------------------------------------------
+      * Reason-text tally table, shared by all three source files
+      *----------------------------------------------------------------
+       8000-TALLY-REASON.
+           ADD 1 TO TotalExceptionCount
+           MOVE "N" TO ReasonFoundSwitch
+           SET ReasonIdx TO 1
+           PERFORM 8100-SEARCH-REASON-ENTRY
+               UNTIL ReasonFound OR ReasonIdx > ReasonEntryCount
+           IF NOT ReasonFound
+               ADD 1 TO ReasonEntryCount
+               SET ReasonIdx TO ReasonEntryCount
+               MOVE CurrentReasonText TO ReasonText (ReasonIdx)
+               MOVE ZEROS TO ReasonCount (ReasonIdx)
+           END-IF
+           ADD 1 TO ReasonCount (ReasonIdx).
+
+       8100-SEARCH-REASON-ENTRY.
+           IF ReasonText (ReasonIdx) = CurrentReasonText
+               SET ReasonFound TO TRUE
+           ELSE
+               SET ReasonIdx UP BY 1
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Spike-alert threshold, read from an optional parameter file
+      * (following the ARITHPARM.DAT/ROUNDPARM.DAT optional-file
+      * pattern); defaults to 150 (today's count must exceed 150% of
+      * the rolling average) when DASHPARM.DAT is not present.
+      *----------------------------------------------------------------
+       6000-LOAD-SPIKE-THRESHOLD.
+           MOVE 150 TO SpikeThresholdPercent
+           OPEN INPUT DashParmFile
+           IF DashParmFileOK
+               READ DashParmFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DashSpikeThresholdPercent
+                           TO SpikeThresholdPercent
+               END-READ
+               CLOSE DashParmFile
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Rolling history of exception counts (EXCPHIST.DAT), one record
+      * per program per prior run. Keeps only the most recent 10 runs
+      * per program in a working-storage window, oldest slot dropping
+      * off as a new one comes in.
+      *----------------------------------------------------------------
+       6100-LOAD-EXCEPTION-HISTORY.
+           OPEN INPUT ExceptHistFile
+           IF ExceptHistFileOK
+               PERFORM 6110-READ-HISTORY-RECORD
+               PERFORM 6120-STORE-HISTORY-RECORD
+                   UNTIL EndOfExceptHist
+               CLOSE ExceptHistFile
+           END-IF.
+
+       6110-READ-HISTORY-RECORD.
+           READ ExceptHistFile
+               AT END SET EndOfExceptHist TO TRUE
+           END-READ.
+
+       6120-STORE-HISTORY-RECORD.
+           EVALUATE HistProgramName
+               WHEN "CONDNAME"
+                   SET HistProgIdx TO 1
+                   PERFORM 6130-ADD-WINDOW-ENTRY
+               WHEN "LISTNG51"
+                   SET HistProgIdx TO 2
+                   PERFORM 6130-ADD-WINDOW-ENTRY
+               WHEN "ARITHCLC"
+                   SET HistProgIdx TO 3
+                   PERFORM 6130-ADD-WINDOW-ENTRY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 6110-READ-HISTORY-RECORD.
+
+       6130-ADD-WINDOW-ENTRY.
+           SET HistSlotIdx TO WindowNextSlot (HistProgIdx)
+           MOVE HistExceptionCount
+               TO WindowCount (HistProgIdx, HistSlotIdx)
+           IF WindowEntryCount (HistProgIdx) < 10
+               ADD 1 TO WindowEntryCount (HistProgIdx)
+           END-IF
+           IF WindowNextSlot (HistProgIdx) = 10
+               MOVE 1 TO WindowNextSlot (HistProgIdx)
+           ELSE
+               ADD 1 TO WindowNextSlot (HistProgIdx)
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Compare today's count per program against its rolling average;
+      * a program needs at least two prior runs on record before a
+      * spike can be flagged, so a brand-new program isn't flagged on
+      * its first day of history.
+      *----------------------------------------------------------------
+       6500-EVALUATE-SPIKE-FLAGS.
+           SET HistProgIdx TO 1
+           PERFORM 6510-EVALUATE-ONE-SPIKE-FLAG
+           SET HistProgIdx TO 2
+           PERFORM 6510-EVALUATE-ONE-SPIKE-FLAG
+           SET HistProgIdx TO 3
+           PERFORM 6510-EVALUATE-ONE-SPIKE-FLAG.
+
+       6510-EVALUATE-ONE-SPIKE-FLAG.
+           MOVE ZEROS TO HistorySum
+           SET HistSlotIdx TO 1
+           PERFORM 6520-SUM-WINDOW-SLOT
+               UNTIL HistSlotIdx > WindowEntryCount (HistProgIdx)
+           MOVE "N" TO SpikeFoundSwitch
+           IF WindowEntryCount (HistProgIdx) >= 2
+               COMPUTE AverageCount =
+                   HistorySum / WindowEntryCount (HistProgIdx)
+               COMPUTE SpikeCompareValue ROUNDED =
+                   AverageCount * SpikeThresholdPercent / 100
+               EVALUATE HistProgIdx
+                   WHEN 1
+                       IF CondNameCount > SpikeCompareValue
+                           SET SpikeFound TO TRUE
+                       END-IF
+                   WHEN 2
+                       IF Listing51Count > SpikeCompareValue
+                           SET SpikeFound TO TRUE
+                       END-IF
+                   WHEN 3
+                       IF ArithmeticCount > SpikeCompareValue
+                           SET SpikeFound TO TRUE
+                       END-IF
+               END-EVALUATE
+           END-IF
+           IF SpikeFound
+               EVALUATE HistProgIdx
+                   WHEN 1
+                       MOVE "*** SPIKE ***" TO CondSpikeMarker
+                   WHEN 2
+                       MOVE "*** SPIKE ***" TO ListSpikeMarker
+                   WHEN 3
+                       MOVE "*** SPIKE ***" TO ArithSpikeMarker
+               END-EVALUATE
+           END-IF.
+
+       6520-SUM-WINDOW-SLOT.
+           ADD WindowCount (HistProgIdx, HistSlotIdx) TO HistorySum
+           SET HistSlotIdx UP BY 1.
+
+      *----------------------------------------------------------------
+      * Append today's per-program counts to the rolling history file
+      * for tomorrow's average.
+      *----------------------------------------------------------------
+       6900-APPEND-TODAY-HISTORY.
+           OPEN EXTEND ExceptHistFile
+           IF ExceptHistFileNew
+               OPEN OUTPUT ExceptHistFile
+           END-IF
+           INITIALIZE ExceptHistRecord
+           MOVE RunDate     TO HistRunDate
+           MOVE "CONDNAME"  TO HistProgramName
+           MOVE CondNameCount TO HistExceptionCount
+           WRITE ExceptHistRecord
+           INITIALIZE ExceptHistRecord
+           MOVE RunDate     TO HistRunDate
+           MOVE "LISTNG51"  TO HistProgramName
+           MOVE Listing51Count TO HistExceptionCount
+           WRITE ExceptHistRecord
+           INITIALIZE ExceptHistRecord
+           MOVE RunDate     TO HistRunDate
+           MOVE "ARITHCLC"  TO HistProgramName
+           MOVE ArithmeticCount TO HistExceptionCount
+           WRITE ExceptHistRecord
+           CLOSE ExceptHistFile.
+
+      *----------------------------------------------------------------
+      * Consolidated dashboard report
+      *----------------------------------------------------------------
+       9000-WRITE-DASHBOARD.
+           DISPLAY "**************************************************"
+           DISPLAY "        CONSOLIDATED EXCEPTION DASHBOARD"
+           DISPLAY "        RUN DATE " RunDate " RUN TIME " RunTime
+           DISPLAY "**************************************************"
+           DISPLAY "EXCEPTIONS BY PROGRAM"
+           DISPLAY "  CONDNAME (ConditionNames) = " CondNameCount
+                   " " CondSpikeMarker
+           DISPLAY "  LISTNG51 (Listing51)      = " Listing51Count
+                   " " ListSpikeMarker
+           DISPLAY "  ARITHCLC (Arithmetic)     = " ArithmeticCount
+                   " " ArithSpikeMarker
+           DISPLAY "  TOTAL EXCEPTIONS          = " TotalExceptionCount
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "EXCEPTIONS BY REASON"
+           SET ReasonIdx TO 1
+           PERFORM 9100-WRITE-REASON-LINE
+               UNTIL ReasonIdx > ReasonEntryCount
+           DISPLAY "**************************************************".
+
+       9100-WRITE-REASON-LINE.
+           DISPLAY "  " ReasonText (ReasonIdx)
+                   " = " ReasonCount (ReasonIdx)
+           SET ReasonIdx UP BY 1.
+
+       9900-TERMINATE.
+           CLOSE ConditionExceptFile
+           CLOSE ListingExceptFile
+           CLOSE ArithExceptFile.
+       END PROGRAM ExceptionDashboard.
