@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Purpose:   shared currency exchange-rate record layout.
+      *            EXCHRATE.DAT holds one record per non-base currency
+      *            code, giving the rate that converts an amount in
+      *            that currency to the shop's base currency. COPY this
+      *            into any program's FILE SECTION for an FD naming the
+      *            exchange-rate file, load it into a small working-
+      *            storage table at startup (same search-table technique
+      *            as BirthDay's upcoming-birthdays table), and convert
+      *            every incoming amount to the base currency before
+      *            using it in a calculation. A currency code with no
+      *            matching row - including the base currency itself -
+      *            is treated as already being in the base currency,
+      *            so EXCHRATE.DAT only needs a row per foreign currency.
+      ******************************************************************
+       01 ExchangeRateRecord.
+           02 RateCurrencyCode        PIC X(3).
+           02 RateSpace1              PIC X.
+           02 RateToBaseRate          PIC 9(3)V9(6).
